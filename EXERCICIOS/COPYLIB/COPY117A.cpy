@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------------
+      * COPY117A - LAYOUT DO REGISTRO DE SAIDA DE OUTPTFL (EXECCB117)
+      * REGISTRO FIXO DE 145 BYTES.
+      *-----------------------------------------------------------------
+       01  REG-DADOS.
+           05  REG-TIPO-REG            PIC X(02).
+           05  REG-SEQ                 PIC 9(06).
+           05  REG-DATA-GERACAO        PIC 9(08).
+           05  REG-HORA-GERACAO        PIC 9(06).
+           05  REG-RANDOM1             PIC 9(03).
+           05  REG-RANDOM2             PIC 9(03).
+           05  REG-CONTRATO            PIC X(10).
+           05  REG-DATA-VENCIMENTO     PIC 9(08).
+           05  REG-CODIGO-REF          PIC X(04).
+           05  REG-ORIGEM              PIC X(01).
+               88  REG-ORIGEM-TESTE           VALUE 'T'.
+               88  REG-ORIGEM-REAL            VALUE 'R'.
+           05  FILLER                  PIC X(94).
+
+      *-----------------------------------------------------------------
+      * CABECALHO E TRAILER DO EXTRATO, MESMO TAMANHO DE REG-DADOS.
+      * REG-TIPO-REG (POSICAO 1-2) IDENTIFICA O TIPO DO REGISTRO PARA
+      * QUEM LE O ARQUIVO: 'HD' CABECALHO, 'DT' DETALHE, 'TR' TRAILER.
+      *-----------------------------------------------------------------
+       01  REG-CABECALHO REDEFINES REG-DADOS.
+           05  CAB-TIPO-REG            PIC X(02).
+           05  CAB-DATA-EXECUCAO       PIC 9(08).
+           05  CAB-HORA-EXECUCAO       PIC 9(06).
+           05  CAB-QTD-CICLOS          PIC 9(06).
+           05  FILLER                  PIC X(123).
+
+       01  REG-TRAILER REDEFINES REG-DADOS.
+           05  TRL-TIPO-REG            PIC X(02).
+           05  TRL-QTD-GRAVADOS        PIC 9(06).
+           05  FILLER                  PIC X(137).
