@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------------
+      * ROT-PADRAO-BUSCA-RC - PROCURA O RETURN-CODE CORRENTE NA TABELA
+      * PADRAO RETCOD01 (COPY NA WORKING-STORAGE) E DEVOLVE A MENSAGEM
+      * PADRONIZADA EM PAD-RC-MENSAGEM. QUANDO O RC NAO ESTA' NA TABELA
+      * (PROGRAMA NOVO AINDA NAO CADASTRADO NO PADRAO) DEVOLVE UM AVISO
+      * GENERICO EM VEZ DE FALHAR.
+      *-----------------------------------------------------------------
+       ROT-PADRAO-BUSCA-RC.
+
+           MOVE 'RC NAO PADRONIZADO EM RETCOD01' TO PAD-RC-MENSAGEM.
+           MOVE 'N'                              TO PAD-RC-ACHOU.
+           MOVE 1                                TO PAD-RC-IDX.
+
+           PERFORM ROT-PADRAO-COMPARA-RC THRU ROT-PADRAO-COMPARA-RC-EXIT
+                   UNTIL PAD-RC-IDX > 22
+                      OR PAD-RC-ENCONTROU.
+
+       ROT-PADRAO-BUSCA-RC-EXIT.
+           EXIT.
+
+       ROT-PADRAO-COMPARA-RC.
+
+           IF TAB-RETCOD-RC (PAD-RC-IDX) EQUAL RETURN-CODE
+              MOVE TAB-RETCOD-MSG (PAD-RC-IDX) TO PAD-RC-MENSAGEM
+              MOVE 'S'                         TO PAD-RC-ACHOU
+           ELSE
+              ADD 1 TO PAD-RC-IDX
+           END-IF.
+
+       ROT-PADRAO-COMPARA-RC-EXIT.
+           EXIT.
