@@ -0,0 +1,113 @@
+      *-----------------------------------------------------------------
+      * RETCOD01 - PADRAO DE RETURN-CODE / MENSAGEM DE ABEND, COMUM A
+      * TODOS OS PROGRAMAS DA SUITE (COBOL119, EXECCB117, MANT120,
+      * EXECMD117).
+      *
+      * CADA PROGRAMA TEM UMA FAIXA DE 100 RETURN-CODES RESERVADA SO
+      * PARA ELE, PARA QUE O MESMO NUMERO NUNCA SIGNIFIQUE DUAS COISAS
+      * DIFERENTES EM PROGRAMAS DIFERENTES DA SUITE. UM PROGRAMA NOVO
+      * DEVE GANHAR A PROXIMA FAIXA LIVRE (400-499, 500-599, ...) EM
+      * VEZ DE REAPROVEITAR UM NUMERO JA PADRONIZADO AQUI.
+      *
+      * ESTA E' A LISTA DE REFERENCIA CONSULTADA PELA OPERACAO PARA
+      * SABER O QUE UM RETURN-CODE SIGNIFICA SEM PRECISAR LER O FONTE
+      * DE CADA PROGRAMA. ROT-PADRAO-BUSCA-RC (COPY RETCOD01P NA
+      * PROCEDURE DIVISION) FAZ O MESMO LOOKUP EM TEMPO DE EXECUCAO.
+      *-----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * FAIXA 100-199 : COBOL119 - CALCULO DE DATA DE VENCIMENTO
+      *----------------------------------------------------------------
+       77  RC119-PARAM-AUSENTE          PIC 9(03) VALUE 110.
+       77  RC119-PARAM-EXCEDIDO         PIC 9(03) VALUE 120.
+       77  RC119-PARAM-NAO-NUMERICO     PIC 9(03) VALUE 130.
+       77  RC119-PARAM-SINAL-INVALIDO   PIC 9(03) VALUE 140.
+       77  RC119-ERRO-ARQ-LOTE          PIC 9(03) VALUE 150.
+       77  RC119-ERRO-ABRE-SAIDA        PIC 9(03) VALUE 155.
+       77  RC119-ERRO-GRAVA-SAIDA       PIC 9(03) VALUE 160.
+       77  RC119-ERRO-ARQ-FERIADOS      PIC 9(03) VALUE 170.
+      *----------------------------------------------------------------
+      * FAIXA 200-299 : EXECCB117 - GERACAO DO EXTRATO OUTPTFL
+      *----------------------------------------------------------------
+       77  RC117-ERRO-ABRE-OUTPTFL      PIC 9(03) VALUE 210.
+       77  RC117-ERRO-GRAVA-OUTPTFL     PIC 9(03) VALUE 220.
+       77  RC117-ERRO-FECHA-OUTPTFL     PIC 9(03) VALUE 230.
+       77  RC117-ERRO-ARQ-CHECKPOINT    PIC 9(03) VALUE 240.
+       77  RC117-ERRO-ARQ-RELATORIO     PIC 9(03) VALUE 250.
+       77  RC117-ERRO-ABRE-ENTRADA      PIC 9(03) VALUE 260.
+       77  RC117-MODO-REAL-SEM-ENTRADA  PIC 9(03) VALUE 265.
+      *----------------------------------------------------------------
+      * FAIXA 300-399 : MANT120 - MANUTENCAO DO MASTER TABREF001
+      *----------------------------------------------------------------
+       77  RC120-ERRO-ARQ-MOVIMENTO     PIC 9(03) VALUE 310.
+       77  RC120-ERRO-ARQ-MASTER        PIC 9(03) VALUE 320.
+       77  RC120-ERRO-ARQ-LOG           PIC 9(03) VALUE 330.
+      *----------------------------------------------------------------
+      * FAIXA 400-499 : EXECMD117 - JOB DRIVER COBOL119 + EXECCB117
+      *----------------------------------------------------------------
+       77  RCMD117-ERRO-ABRE-SAIDA119   PIC 9(03) VALUE 410.
+       77  RCMD117-ERRO-ABRE-ENTRADA    PIC 9(03) VALUE 420.
+       77  RCMD117-ERRO-GRAVA-ENTRADA   PIC 9(03) VALUE 430.
+      *----------------------------------------------------------------
+      * FAIXA 500-599 : COBOL120 - CONSULTA/CARGA DO MASTER TABREF001
+      *----------------------------------------------------------------
+       77  RCTB120-ERRO-ABRE-MASTER     PIC 9(03) VALUE 500.
+      *----------------------------------------------------------------
+      * VARIAVEIS DE TRABALHO DO LOOKUP FEITO POR ROT-PADRAO-BUSCA-RC.
+      *----------------------------------------------------------------
+       77  PAD-RC-MENSAGEM              PIC X(30).
+       77  PAD-RC-IDX                   PIC 9(02) COMP.
+       77  PAD-RC-ACHOU                 PIC X(01) VALUE 'N'.
+           88  PAD-RC-ENCONTROU                   VALUE 'S'.
+      *----------------------------------------------------------------
+      * TABELA DE MENSAGENS PADRAO - UMA ENTRADA POR RETURN-CODE ACIMA.
+      * FORMATO FIXO : 3 BYTES DE RC + 30 BYTES DE MENSAGEM.
+      *----------------------------------------------------------------
+       01  TAB-RETCOD-DADOS.
+           05  FILLER PIC X(33) VALUE
+               '110PARAMETRO NAO INFORMADO       '.
+           05  FILLER PIC X(33) VALUE
+               '120PARAMETRO MAIOR QUE O ESPERADO'.
+           05  FILLER PIC X(33) VALUE
+               '130PARAMETRO NAO NUMERICO        '.
+           05  FILLER PIC X(33) VALUE
+               '140SINAL DE PARAMETRO INVALIDO   '.
+           05  FILLER PIC X(33) VALUE
+               '150ERRO EM ARQUIVO DO MODO LOTE  '.
+           05  FILLER PIC X(33) VALUE
+               '155ERRO NA ABERTURA DE SAIDA119  '.
+           05  FILLER PIC X(33) VALUE
+               '160ERRO NA GRAVACAO DE SAIDA119  '.
+           05  FILLER PIC X(33) VALUE
+               '170ERRO NA LEITURA DE FERIADOS119'.
+           05  FILLER PIC X(33) VALUE
+               '210ERRO NA ABERTURA DE OUTPTFL   '.
+           05  FILLER PIC X(33) VALUE
+               '220ERRO NA GRAVACAO DE OUTPTFL   '.
+           05  FILLER PIC X(33) VALUE
+               '230ERRO NO FECHAMENTO DE OUTPTFL '.
+           05  FILLER PIC X(33) VALUE
+               '240ERRO EM ARQUIVO DE CHECKPOINT '.
+           05  FILLER PIC X(33) VALUE
+               '250ERRO EM ARQUIVO DE RELATORIO  '.
+           05  FILLER PIC X(33) VALUE
+               '260ERRO NA ABERTURA DE ENTRADA117'.
+           05  FILLER PIC X(33) VALUE
+               '265MODO REAL SEM ENTRADA117      '.
+           05  FILLER PIC X(33) VALUE
+               '310ERRO EM ARQUIVO DE MOVIMENTO  '.
+           05  FILLER PIC X(33) VALUE
+               '320ERRO NO MASTER TABREF001      '.
+           05  FILLER PIC X(33) VALUE
+               '330ERRO EM ARQUIVO DE LOG        '.
+           05  FILLER PIC X(33) VALUE
+               '410ERRO NA ABERTURA DE SAIDA119  '.
+           05  FILLER PIC X(33) VALUE
+               '420ERRO NA ABERTURA DE ENTRADA117'.
+           05  FILLER PIC X(33) VALUE
+               '430ERRO NA GRAVACAO DE ENTRADA117'.
+           05  FILLER PIC X(33) VALUE
+               '500ERRO NA ABERTURA DO MASTER TAB'.
+       01  TAB-RETCOD REDEFINES TAB-RETCOD-DADOS.
+           05  TAB-RETCOD-ENTRY OCCURS 22 TIMES.
+               10  TAB-RETCOD-RC        PIC 9(03).
+               10  TAB-RETCOD-MSG       PIC X(30).
