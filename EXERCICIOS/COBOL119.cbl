@@ -1,166 +1,646 @@
- *****************************************************************
-      * DATA     : 06/09/2024
-      * AUTOR    : VAGNER RENATO BELLACOSA
-      * OBJETIVO : PROGRAMA RECEBE NUMERICO DE 4 BYTES COM SINAL
-      *  EFETUA CALCULO COM DATA DO SISTEMA E USA
-      * FUNCAO INTRINSECA
-      * CPD      : INEFE
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-      *************************
-       PROGRAM-ID. COBOL119.
-       AUTHOR. VAGNER BELLACOSA.
-       DATE-WRITTEN. 06/09/24 @ 21:18:00.
-       DATE-COMPILED. 2024-09-06.
-       SECURITY. TESTE INEFE
-       INSTALLATION. INEFE MARIST
-      *
-      **********************
-       ENVIRONMENT DIVISION.
-      **********************
-      *
-       CONFIGURATION SECTION.
-      *
-       SOURCE-COMPUTER. IBM-I.
-       OBJECT-COMPUTER. IBM-I.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-
-      ***************
-       DATA DIVISION.
-      ***************
-      *
-       WORKING-STORAGE  SECTION.
-      *
-       01 WSS-TODAY.
-          05 WSS-YYYYMMDD   PIC 9(8).
-      *
-       77 WSS-OTHER-DAY1    PIC S9(9) BINARY.
-       77 WSS-OTHER-DAY2    PIC 9(8).
-       77 WSS-DAYS          PIC S9(4) BINARY.
-       77 WSS-MENSAGEM      PIC A(30).
-      *
-       LINKAGE SECTION.
-      *
-       01  LKS-PARAM-IBM.
-           05  LKS-PARAM-TAM           PIC S9(4) COMP.
-           05  LKS-PARAM-SIGN          PIC A(1).
-           05  LKS-PARAM-DAYS          PIC 9(4).
-      *
-      *****************************************
-       PROCEDURE DIVISION USING LKS-PARAM-IBM.                          00210000
-      *****************************************
-
-           MOVE FUNCTION CURRENT-DATE TO WSS-TODAY.
-
-           DISPLAY ' '
-           DISPLAY ' '
-           DISPLAY ' COBOL119'
-           DISPLAY "WSS-TODAY IS " WSS-TODAY ".".
-           DISPLAY "OBTAIN THE DATE AFTER HOW MANY WSS-DAYS? >> "
-                    WITH NO ADVANCING.
-
-           PERFORM ROT-VALIDA-PARAM.
-
-
-      *-----------------------------------------------------------------
-      * THE DATE AFTER THE SPECIFIED NUMBER OF WSS-DAYS HAS ELAPSED IS
-      * OBTAINED BY CALCULATING THE NUMBER OF WSS-DAYS FROM
-      * JANUARY 1, 1601 AND ADDIN THE WSS-DAYS ENTERED BY THE USER.
-      *-----------------------------------------------------------------
-           COMPUTE WSS-OTHER-DAY1 = FUNCTION INTEGER-OF-DATE
-                       (WSS-YYYYMMDD) + WSS-DAYS
-
-      *-----------------------------------------------------------------
-      * TO DISPLAY THE DATE, THE NEWLY COMPUTED NUMBER OF WSS-DAYS IS
-      * CONVERTED TO STANDARD FORMAT (YYYYMMDD).
-      *-----------------------------------------------------------------
-           COMPUTE WSS-OTHER-DAY2 =
-                       FUNCTION DATE-OF-INTEGER (WSS-OTHER-DAY1).
-
-      *-----------------------------------------------------------------
-      * OUTPUT
-      *-----------------------------------------------------------------
-           DISPLAY " ".
-           DISPLAY " ".
-           DISPLAY "THE DATE AFTER " WSS-DAYS " WSS-DAYS FROM "
-                       WSS-TODAY " IS "   WSS-OTHER-DAY2 ".".
-
-      *-----------------------------------------------------------------
-      * END
-      *-----------------------------------------------------------------
-           STOP RUN.
-
-      *-----------------------------------------------------------------
-      * ROTINAS AUXILIARES
-      *-----------------------------------------------------------------
-       SECTION-CODES       SECTION.
-
-      *-----------------------------------------------------------------
-      * VALIDA PARAMETER
-      *-----------------------------------------------------------------
-       ROT-VALIDA-PARAM.
-
-           DISPLAY ' '
-           DISPLAY ' PARAMETRO RECEBIDO NESTE PROCESSAMENTO '
-           DISPLAY ' LKS-PARAM-DAYS = ' LKS-PARAM-SIGN LKS-PARAM-DAYS
-                   ' ' LKS-PARAM-TAM ' BYTES'
-           DISPLAY ' '
-
-           IF LKS-PARAM-TAM EQUAL ZEROES
-              MOVE ' PARAMETRO NAO INFORMADO' TO WSS-MENSAGEM
-              MOVE 110                        TO RETURN-CODE
-              PERFORM ROT-ABEND
-           END-IF.
-
-           IF LKS-PARAM-TAM > 5
-              MOVE ' PARAMETRO INFORMADO MAIOR QUE O ESPERADO'
-                     TO WSS-MENSAGEM
-              MOVE 120                        TO RETURN-CODE
-              PERFORM ROT-ABEND
-           END-IF.
-
-           IF NOT LKS-PARAM-DAYS IS NUMERIC
-              MOVE ' PARAMETRO NAO NUMERICO'
-                     TO WSS-MENSAGEM
-              MOVE 130                        TO RETURN-CODE
-              PERFORM ROT-ABEND
-           END-IF.
-
-           IF LKS-PARAM-SIGN NOT EQUAL '+' AND
-              LKS-PARAM-SIGN NOT EQUAL '-'
-              MOVE ' SINAL DIFERENTE DE [+] OU [-]'
-                     TO WSS-MENSAGEM
-              MOVE 140                        TO RETURN-CODE
-              PERFORM ROT-ABEND
-           END-IF.
-
-           IF LKS-PARAM-SIGN EQUAL '-'
-             SUBTRACT LKS-PARAM-DAYS   FROM WSS-DAYS
-           ELSE
-             ADD  LKS-PARAM-DAYS         TO WSS-DAYS
-           END-IF.
-
-      *-----------------------------------------------------------------
-      * ABEND
-      *-----------------------------------------------------------------
-       ROT-ABEND.
-
-           DISPLAY ' '
-           DISPLAY '***********************************************'
-           DISPLAY '***               ABEND                     ***'
-           DISPLAY '***********************************************'
-           DISPLAY '* ERRO NO PROGRAMA                          ***'
-           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
-           DISPLAY '***********************************************'
-           DISPLAY '* ' WSS-MENSAGEM '         ***'
-           DISPLAY '* RETURN-CODE  :' RETURN-CODE
-                                        '                       ***'
-           DISPLAY '***********************************************'.
-
-           STOP RUN.
-
-       END PROGRAM COBOL119.
-      ********************** FIM PROGRAMA   ****************************
+ *****************************************************************
+      * DATA     : 06/09/2024
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PROGRAMA RECEBE NUMERICO DE 4 BYTES COM SINAL
+      *  EFETUA CALCULO COM DATA DO SISTEMA E USA
+      * FUNCAO INTRINSECA
+      * CPD      : INEFE
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR              DESCRICAO
+      * 09/08/2026 DANIEL CARNEIRO    INCLUIDO MODO LOTE (LKS-PARAM-
+      *                               MODE) PARA PROCESSAR VARIOS
+      *                               CONTRATOS EM UMA UNICA EXECUCAO.
+      * 09/08/2026 DANIEL CARNEIRO    INCLUIDO CALCULO POR DIA UTIL
+      *                               (LKS-PARAM-UTIL) - PULA FINAIS
+      *                               DE SEMANA E FERIADOS CADASTRADOS
+      *                               EM FERIADOS119.
+      * 09/08/2026 DANIEL CARNEIRO    PROGRAMA PASSA A DEVOLVER A DATA
+      *                               CALCULADA EM LKS-PARAM-RESULTADO
+      *                               E A FAZER GOBACK NO PROCESSAMENTO
+      *                               NORMAL, PARA SER CHAMAVEL POR UM
+      *                               JOB DRIVER (EXECMD117).
+      * 09/08/2026 DANIEL CARNEIRO    CORRIGIDO PERFORM ROT-VALIDA-PARAM
+      *                               SEM THRU - O GO TO DO MODO LOTE
+      *                               SAIA DO RANGE DO PERFORM E CAUSAVA
+      *                               REENTRADA FANTASMA NA GRAVACAO DO
+      *                               LOTE APOS O FIM DO PROCESSAMENTO.
+      * 09/08/2026 DANIEL CARNEIRO    RETURN-CODES E MENSAGENS DE ABEND
+      *                               PASSAM A VIR DO PADRAO COMPARTI-
+      *                               LHADO RETCOD01/RETCOD01P, PARA
+      *                               NAO COLIDIR COM OS RC'S DE OUTROS
+      *                               PROGRAMAS DA SUITE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL119.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 06/09/24 @ 21:18:00.
+       DATE-COMPILED. 2024-09-06.
+       SECURITY. TESTE INEFE
+       INSTALLATION. INEFE MARIST
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * ARQUIVO DE ENTRADA DO MODO LOTE - UM REGISTRO POR CONTRATO
+      * A TER A DATA DE VENCIMENTO CALCULADA.
+      *-----------------------------------------------------------------
+           SELECT LOTE119   ASSIGN TO LOTE119
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-LOTE119.
+      *-----------------------------------------------------------------
+      * ARQUIVO DE SAIDA DO MODO LOTE - UMA LINHA POR CONTRATO COM A
+      * DATA DE VENCIMENTO JA CALCULADA.
+      *-----------------------------------------------------------------
+           SELECT SAIDA119  ASSIGN TO SAIDA119
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-SAIDA119.
+      *-----------------------------------------------------------------
+      * TABELA DE FERIADOS (OPCIONAL) USADA PELO CALCULO POR DIA UTIL.
+      * QUANDO O ARQUIVO NAO EXISTE O CALCULO CONSIDERA APENAS OS
+      * FINAIS DE SEMANA.
+      *-----------------------------------------------------------------
+           SELECT FERIADOS119 ASSIGN TO FERIADOS119
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-FERIADOS.
+      *-----------------------------------------------------------------
+      * TRILHA DE AUDITORIA DAS REJEICOES DE PARAMETRO (ROT-ABEND).
+      * O ARQUIVO E ABERTO EM EXTEND PARA ACUMULAR TODAS AS EXECUCOES.
+      *-----------------------------------------------------------------
+           SELECT AUDIT119  ASSIGN TO AUDIT119
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-AUDIT119.
+
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+      *-----------------------------------------------------------------
+      * REGISTRO DE ENTRADA DO LOTE : CONTRATO + SINAL + QTDE DE DIAS
+      *-----------------------------------------------------------------
+       FD  LOTE119
+           RECORD CONTAINS 20 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-LOTE119.
+
+       01  REG-LOTE119.
+           05  REG-LOTE-CONTRATO       PIC X(10).
+           05  REG-LOTE-SINAL          PIC X(01).
+           05  REG-LOTE-DIAS           PIC 9(04).
+           05  FILLER                  PIC X(05).
+
+      *-----------------------------------------------------------------
+      * REGISTRO DE SAIDA DO LOTE : CONTRATO + DATA CALCULADA
+      *-----------------------------------------------------------------
+       FD  SAIDA119
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-SAIDA119.
+
+       01  REG-SAIDA119.
+           05  REG-SAI-CONTRATO        PIC X(10).
+           05  REG-SAI-DATA            PIC 9(08).
+           05  REG-SAI-STATUS          PIC X(01).
+           05  FILLER                  PIC X(11).
+
+      *-----------------------------------------------------------------
+      * REGISTRO DA TABELA DE FERIADOS : UMA DATA (AAAAMMDD) POR LINHA
+      *-----------------------------------------------------------------
+       FD  FERIADOS119
+           RECORD CONTAINS 8 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-FERIADO119.
+
+       01  REG-FERIADO119              PIC 9(08).
+
+      *-----------------------------------------------------------------
+      * REGISTRO DE AUDITORIA : TIMESTAMP + JOB CHAMADOR + RC + MSG
+      *-----------------------------------------------------------------
+       FD  AUDIT119
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-AUDIT119.
+
+       01  REG-AUDIT119.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(01).
+           05  AUD-JOB                 PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  AUD-RC                  PIC 9(03).
+           05  FILLER                  PIC X(01).
+           05  AUD-MENSAGEM            PIC X(30).
+           05  FILLER                  PIC X(15).
+
+      *
+       WORKING-STORAGE  SECTION.
+      *
+       01 WSS-TODAY.
+          05 WSS-YYYYMMDD   PIC 9(8).
+      *
+       77 WSS-OTHER-DAY1    PIC S9(9) BINARY.
+       77 WSS-OTHER-DAY2    PIC 9(8).
+       77 WSS-DAYS          PIC S9(4) BINARY.
+       77 WSS-MENSAGEM      PIC A(30).
+      *
+       77 FS-LOTE119        PIC 99.
+       77 FS-SAIDA119       PIC 99.
+       77 WSS-EOF-LOTE      PIC X(01) VALUE 'N'.
+           88 WSS-FIM-LOTE            VALUE 'S'.
+       77 WSS-REG-LIDOS     PIC 9(07) VALUE ZEROES.
+       77 WSS-REG-GRAVADOS  PIC 9(07) VALUE ZEROES.
+       77 WSS-REG-REJEIT    PIC 9(07) VALUE ZEROES.
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE FERIADOS CARREGADA EM MEMORIA A PARTIR DE FERIADOS119
+      *-----------------------------------------------------------------
+       77 FS-FERIADOS       PIC 99.
+       77 WSS-QTD-FERIADOS  PIC 9(4) COMP VALUE ZEROES.
+       01 WSS-TAB-FERIADOS-GRP.
+          05 WSS-TAB-FERIADO OCCURS 1 TO 366 TIMES
+                              DEPENDING ON WSS-QTD-FERIADOS
+                              PIC 9(08).
+      *
+       77 WSS-DIA-SEMANA    PIC 9(1).
+       77 WSS-DIA-UTIL-SW   PIC X(01) VALUE 'N'.
+           88 WSS-DIA-E-UTIL          VALUE 'S'.
+       77 WSS-FER-IDX       PIC 9(4) COMP.
+       77 WSS-FER-ACHOU     PIC X(01) VALUE 'N'.
+           88 WSS-FER-ENCONTROU       VALUE 'S'.
+       77 WSS-EOF-FERIADO   PIC X(01) VALUE 'N'.
+           88 WSS-FIM-FERIADO        VALUE 'S'.
+      *
+       77 FS-AUDIT119       PIC 99.
+       77 WSS-AUD-TIMESTAMP PIC X(21).
+       77 WSS-AUD-JOB       PIC X(08).
+      *
+      *-----------------------------------------------------------------
+      * PADRAO DE RETURN-CODE / MENSAGEM DE ABEND COMPARTILHADO POR
+      * TODA A SUITE (COBOL119, EXECCB117, MANT120).
+      *-----------------------------------------------------------------
+       COPY RETCOD01.
+      *
+       LINKAGE SECTION.
+      *
+       01  LKS-PARAM-IBM.
+           05  LKS-PARAM-TAM           PIC S9(4) COMP.
+           05  LKS-PARAM-SIGN          PIC A(1).
+           05  LKS-PARAM-DAYS          PIC 9(4).
+           05  LKS-PARAM-MODE          PIC X(1).
+           05  LKS-PARAM-UTIL          PIC X(1).
+           05  LKS-PARAM-RESULTADO     PIC 9(8).
+      *
+      *****************************************
+       PROCEDURE DIVISION USING LKS-PARAM-IBM.                          00210000
+      *****************************************
+
+           MOVE FUNCTION CURRENT-DATE TO WSS-TODAY.
+
+           DISPLAY ' '
+           DISPLAY ' '
+           DISPLAY ' COBOL119'
+           DISPLAY "WSS-TODAY IS " WSS-TODAY ".".
+
+           PERFORM ROT-VALIDA-PARAM THRU ROT-VALIDA-PARAM-EXIT.
+
+           PERFORM ROT-CARREGA-FERIADOS THRU ROT-CARREGA-FERIADOS-EXIT.
+
+           IF LKS-PARAM-MODE EQUAL 'L'
+              PERFORM ROT-PROCESSA-LOTE THRU ROT-PROCESSA-LOTE-EXIT
+           ELSE
+              DISPLAY "OBTAIN THE DATE AFTER HOW MANY WSS-DAYS? >> "
+                       WITH NO ADVANCING
+              PERFORM ROT-CALCULA-DATA THRU ROT-CALCULA-DATA-EXIT
+
+              MOVE WSS-OTHER-DAY2 TO LKS-PARAM-RESULTADO
+
+      *-----------------------------------------------------------------
+      * OUTPUT
+      *-----------------------------------------------------------------
+              DISPLAY " "
+              DISPLAY " "
+              DISPLAY "THE DATE AFTER " WSS-DAYS " WSS-DAYS FROM "
+                          WSS-TODAY " IS "   WSS-OTHER-DAY2 "."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * END - GOBACK (E NAO STOP RUN) PARA QUE UM DRIVER POSSA CHAMAR
+      * ESTE PROGRAMA E CONTINUAR O PROCESSAMENTO APOS O RETORNO.
+      *-----------------------------------------------------------------
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * ROTINAS AUXILIARES
+      *-----------------------------------------------------------------
+       SECTION-CODES       SECTION.
+
+      *-----------------------------------------------------------------
+      * VALIDA PARAMETER
+      *-----------------------------------------------------------------
+       ROT-VALIDA-PARAM.
+
+           DISPLAY ' '
+           DISPLAY ' PARAMETRO RECEBIDO NESTE PROCESSAMENTO '
+           DISPLAY ' LKS-PARAM-DAYS = ' LKS-PARAM-SIGN LKS-PARAM-DAYS
+                   ' ' LKS-PARAM-TAM ' BYTES'
+           DISPLAY ' '
+
+           IF LKS-PARAM-TAM EQUAL ZEROES
+              MOVE ' PARAMETRO NAO INFORMADO' TO WSS-MENSAGEM
+              MOVE RC119-PARAM-AUSENTE                  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF LKS-PARAM-TAM > 7
+              MOVE ' PARAMETRO INFORMADO MAIOR QUE O ESPERADO'
+                     TO WSS-MENSAGEM
+              MOVE RC119-PARAM-EXCEDIDO                 TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * QUANDO O MODO LOTE E SOLICITADO (LKS-PARAM-MODE = 'L') OS
+      * DEMAIS CAMPOS DO PARAMETRO SAO IGNORADOS - CADA CONTRATO TRAZ
+      * O SEU PROPRIO SINAL E QUANTIDADE DE DIAS NO ARQUIVO LOTE119.
+      *-----------------------------------------------------------------
+           IF LKS-PARAM-TAM < 6
+              MOVE SPACES               TO LKS-PARAM-MODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * LKS-PARAM-UTIL = 'S' PEDE O CALCULO PELO PROXIMO DIA UTIL
+      * (PULA FINAL DE SEMANA E FERIADO). SE NAO INFORMADO, O CALCULO
+      * PERMANECE PURAMENTE POR DIA CORRIDO (COMPORTAMENTO ORIGINAL).
+      *-----------------------------------------------------------------
+           IF LKS-PARAM-TAM < 7
+              MOVE SPACES               TO LKS-PARAM-UTIL
+           END-IF.
+
+           IF LKS-PARAM-MODE EQUAL 'L'
+              GO TO ROT-VALIDA-PARAM-EXIT
+           END-IF.
+
+           IF NOT LKS-PARAM-DAYS IS NUMERIC
+              MOVE ' PARAMETRO NAO NUMERICO'
+                     TO WSS-MENSAGEM
+              MOVE RC119-PARAM-NAO-NUMERICO             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF LKS-PARAM-SIGN NOT EQUAL '+' AND
+              LKS-PARAM-SIGN NOT EQUAL '-'
+              MOVE ' SINAL DIFERENTE DE [+] OU [-]'
+                     TO WSS-MENSAGEM
+              MOVE RC119-PARAM-SINAL-INVALIDO           TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 0 TO WSS-DAYS.
+
+           IF LKS-PARAM-SIGN EQUAL '-'
+             SUBTRACT LKS-PARAM-DAYS   FROM WSS-DAYS
+           ELSE
+             ADD  LKS-PARAM-DAYS         TO WSS-DAYS
+           END-IF.
+
+       ROT-VALIDA-PARAM-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CALCULA A DATA APOS WSS-DAYS DIAS CORRIDOS A PARTIR DE HOJE.
+      * O NUMERO DE DIAS DECORRIDOS DESDE 01/01/1601 E OBTIDO, SOMADO
+      * A WSS-DAYS E RECONVERTIDO PARA O FORMATO AAAAMMDD.
+      *-----------------------------------------------------------------
+       ROT-CALCULA-DATA.
+
+           COMPUTE WSS-OTHER-DAY1 = FUNCTION INTEGER-OF-DATE
+                       (WSS-YYYYMMDD) + WSS-DAYS
+
+           COMPUTE WSS-OTHER-DAY2 =
+                       FUNCTION DATE-OF-INTEGER (WSS-OTHER-DAY1).
+
+           IF LKS-PARAM-UTIL EQUAL 'S'
+              PERFORM ROT-AJUSTA-DIA-UTIL THRU ROT-AJUSTA-DIA-UTIL-EXIT
+           END-IF.
+
+       ROT-CALCULA-DATA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * EMPURRA WSS-OTHER-DAY1/WSS-OTHER-DAY2 PARA FRENTE ENQUANTO A
+      * DATA CAIR EM FINAL DE SEMANA OU EM UM FERIADO CADASTRADO.
+      *-----------------------------------------------------------------
+       ROT-AJUSTA-DIA-UTIL.
+
+           MOVE 'N' TO WSS-DIA-UTIL-SW.
+
+           PERFORM ROT-VERIFICA-DIA-UTIL THRU ROT-VERIFICA-DIA-UTIL-EXIT
+                   UNTIL WSS-DIA-E-UTIL.
+
+       ROT-AJUSTA-DIA-UTIL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * TESTA A DATA CORRENTE : SABADO/DOMINGO SEMPRE AVANCA UM DIA;
+      * DIA UTIL SO AVANCA SE ESTIVER NA TABELA DE FERIADOS.
+      *-----------------------------------------------------------------
+       ROT-VERIFICA-DIA-UTIL.
+
+           COMPUTE WSS-DIA-SEMANA = FUNCTION MOD(WSS-OTHER-DAY1, 7).
+
+           IF WSS-DIA-SEMANA EQUAL 0 OR WSS-DIA-SEMANA EQUAL 6
+              ADD 1 TO WSS-OTHER-DAY1
+              COMPUTE WSS-OTHER-DAY2 =
+                          FUNCTION DATE-OF-INTEGER (WSS-OTHER-DAY1)
+              GO TO ROT-VERIFICA-DIA-UTIL-EXIT
+           END-IF.
+
+           PERFORM ROT-VERIFICA-FERIADO THRU ROT-VERIFICA-FERIADO-EXIT.
+
+           IF WSS-FER-ENCONTROU
+              ADD 1 TO WSS-OTHER-DAY1
+              COMPUTE WSS-OTHER-DAY2 =
+                          FUNCTION DATE-OF-INTEGER (WSS-OTHER-DAY1)
+           ELSE
+              MOVE 'S' TO WSS-DIA-UTIL-SW
+           END-IF.
+
+       ROT-VERIFICA-DIA-UTIL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PROCURA WSS-OTHER-DAY2 NA TABELA DE FERIADOS EM MEMORIA.
+      *-----------------------------------------------------------------
+       ROT-VERIFICA-FERIADO.
+
+           MOVE 'N' TO WSS-FER-ACHOU.
+           MOVE 1   TO WSS-FER-IDX.
+
+           PERFORM ROT-COMPARA-FERIADO THRU ROT-COMPARA-FERIADO-EXIT
+                   UNTIL WSS-FER-IDX > WSS-QTD-FERIADOS
+                      OR WSS-FER-ENCONTROU.
+
+       ROT-VERIFICA-FERIADO-EXIT.
+           EXIT.
+
+       ROT-COMPARA-FERIADO.
+
+           IF WSS-TAB-FERIADO (WSS-FER-IDX) EQUAL WSS-OTHER-DAY2
+              MOVE 'S' TO WSS-FER-ACHOU
+           ELSE
+              ADD 1 TO WSS-FER-IDX
+           END-IF.
+
+       ROT-COMPARA-FERIADO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CARREGA A TABELA DE FERIADOS EM MEMORIA. O ARQUIVO E OPCIONAL:
+      * SE NAO ESTIVER CATALOGADO (FS-FERIADOS = 35) O CALCULO POR DIA
+      * UTIL PASSA A CONSIDERAR SOMENTE OS FINAIS DE SEMANA.
+      *-----------------------------------------------------------------
+       ROT-CARREGA-FERIADOS.
+
+           MOVE ZEROES TO WSS-QTD-FERIADOS.
+
+           OPEN INPUT FERIADOS119.
+
+           IF FS-FERIADOS EQUAL '35'
+              GO TO ROT-CARREGA-FERIADOS-EXIT
+           END-IF.
+
+           IF FS-FERIADOS NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO FERIADOS119'
+                     TO WSS-MENSAGEM
+              MOVE RC119-ERRO-ARQ-FERIADOS              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 'N' TO WSS-EOF-FERIADO.
+
+           PERFORM ROT-LE-FERIADO THRU ROT-LE-FERIADO-EXIT
+                   UNTIL WSS-FIM-FERIADO
+                      OR WSS-QTD-FERIADOS EQUAL 366.
+
+           CLOSE FERIADOS119.
+
+       ROT-CARREGA-FERIADOS-EXIT.
+           EXIT.
+
+       ROT-LE-FERIADO.
+
+           READ FERIADOS119
+               AT END
+                   MOVE 'S' TO WSS-EOF-FERIADO
+               NOT AT END
+                   ADD 1 TO WSS-QTD-FERIADOS
+                   MOVE REG-FERIADO119
+                     TO WSS-TAB-FERIADO (WSS-QTD-FERIADOS)
+           END-READ.
+
+       ROT-LE-FERIADO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * MODO LOTE - LE UM CONTRATO POR REGISTRO, CALCULA A DATA E
+      * GRAVA O RESULTADO EM SAIDA119, ATE O FIM DO ARQUIVO LOTE119.
+      *-----------------------------------------------------------------
+       ROT-PROCESSA-LOTE.
+
+           DISPLAY ' '.
+           DISPLAY ' MODO LOTE - PROCESSANDO ARQUIVO LOTE119'.
+
+           OPEN INPUT  LOTE119.
+           IF FS-LOTE119 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO LOTE119'
+                     TO WSS-MENSAGEM
+              MOVE RC119-ERRO-ARQ-LOTE                  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN OUTPUT SAIDA119.
+           IF FS-SAIDA119 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO SAIDA119'
+                     TO WSS-MENSAGEM
+              MOVE RC119-ERRO-ABRE-SAIDA                TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 'N' TO WSS-EOF-LOTE.
+
+           PERFORM ROT-LE-LOTE THRU ROT-LE-LOTE-EXIT
+                   UNTIL WSS-FIM-LOTE.
+
+           CLOSE LOTE119.
+           CLOSE SAIDA119.
+
+           DISPLAY ' REGISTROS LIDOS     : ' WSS-REG-LIDOS.
+           DISPLAY ' REGISTROS GRAVADOS  : ' WSS-REG-GRAVADOS.
+           DISPLAY ' REGISTROS REJEITADOS: ' WSS-REG-REJEIT.
+           DISPLAY ' '.
+
+       ROT-PROCESSA-LOTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LE UM REGISTRO DO LOTE E ENCAMINHA PARA CALCULO/GRAVACAO.
+      *-----------------------------------------------------------------
+       ROT-LE-LOTE.
+
+           READ LOTE119
+               AT END
+                   MOVE 'S' TO WSS-EOF-LOTE
+               NOT AT END
+                   ADD 1 TO WSS-REG-LIDOS
+                   PERFORM ROT-CALCULA-UM-LOTE
+                      THRU ROT-CALCULA-UM-LOTE-EXIT
+           END-READ.
+
+       ROT-LE-LOTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDA E CALCULA A DATA DE UM UNICO REGISTRO DO LOTE. REGISTROS
+      * COM SINAL OU QUANTIDADE DE DIAS INVALIDOS SAO REJEITADOS E O
+      * LOTE CONTINUA SENDO PROCESSADO.
+      *-----------------------------------------------------------------
+       ROT-CALCULA-UM-LOTE.
+
+           MOVE 0 TO WSS-DAYS.
+
+           IF REG-LOTE-SINAL NOT EQUAL '+' AND
+              REG-LOTE-SINAL NOT EQUAL '-'
+              ADD 1 TO WSS-REG-REJEIT
+              MOVE 'R' TO REG-SAI-STATUS
+              MOVE REG-LOTE-CONTRATO TO REG-SAI-CONTRATO
+              MOVE ZEROES             TO REG-SAI-DATA
+              GO TO ROT-CALCULA-UM-LOTE-GRAVA
+           END-IF.
+
+           IF NOT REG-LOTE-DIAS IS NUMERIC
+              ADD 1 TO WSS-REG-REJEIT
+              MOVE 'R' TO REG-SAI-STATUS
+              MOVE REG-LOTE-CONTRATO TO REG-SAI-CONTRATO
+              MOVE ZEROES             TO REG-SAI-DATA
+              GO TO ROT-CALCULA-UM-LOTE-GRAVA
+           END-IF.
+
+           IF REG-LOTE-SINAL EQUAL '-'
+              SUBTRACT REG-LOTE-DIAS FROM WSS-DAYS
+           ELSE
+              ADD      REG-LOTE-DIAS TO   WSS-DAYS
+           END-IF.
+
+           PERFORM ROT-CALCULA-DATA THRU ROT-CALCULA-DATA-EXIT.
+
+           MOVE 'S'                TO REG-SAI-STATUS
+           MOVE REG-LOTE-CONTRATO  TO REG-SAI-CONTRATO
+           MOVE WSS-OTHER-DAY2     TO REG-SAI-DATA.
+
+       ROT-CALCULA-UM-LOTE-GRAVA.
+
+           WRITE REG-SAIDA119.
+           IF FS-SAIDA119 NOT EQUAL '00'
+              MOVE ' ERRO NA GRAVACAO DO ARQUIVO SAIDA119'
+                     TO WSS-MENSAGEM
+              MOVE RC119-ERRO-GRAVA-SAIDA               TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+           ADD 1 TO WSS-REG-GRAVADOS.
+
+       ROT-CALCULA-UM-LOTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABEND
+      *-----------------------------------------------------------------
+       ROT-ABEND.
+
+           PERFORM ROT-PADRAO-BUSCA-RC THRU ROT-PADRAO-BUSCA-RC-EXIT.
+
+           DISPLAY ' '
+           DISPLAY '***********************************************'
+           DISPLAY '***               ABEND                     ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ERRO NO PROGRAMA                          ***'
+           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ' WSS-MENSAGEM '         ***'
+           DISPLAY '* RETURN-CODE  :' RETURN-CODE
+                                        '                       ***'
+           DISPLAY '* PADRAO RC    :' PAD-RC-MENSAGEM '     ***'
+           DISPLAY '***********************************************'.
+
+           PERFORM ROT-GRAVA-AUDITORIA THRU ROT-GRAVA-AUDITORIA-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * LOOKUP DO RETURN-CODE CORRENTE NA TABELA PADRAO DA SUITE.
+      *-----------------------------------------------------------------
+       COPY RETCOD01P.
+
+      *-----------------------------------------------------------------
+      * REGISTRA A REJEICAO EM AUDIT119 PARA CONSULTA POSTERIOR PELA
+      * OPERACAO, SEM DEPENDER DO SPOOL DO JOB.
+      *-----------------------------------------------------------------
+       ROT-GRAVA-AUDITORIA.
+
+           MOVE FUNCTION CURRENT-DATE TO WSS-AUD-TIMESTAMP.
+
+           ACCEPT WSS-AUD-JOB FROM ENVIRONMENT 'JOB_NAME'.
+           IF WSS-AUD-JOB EQUAL SPACES
+              MOVE 'COBOL119' TO WSS-AUD-JOB
+           END-IF.
+
+           OPEN EXTEND AUDIT119.
+           IF FS-AUDIT119 EQUAL '35'
+              OPEN OUTPUT AUDIT119
+           END-IF.
+
+           IF FS-AUDIT119 NOT EQUAL '00'
+              DISPLAY ' *** NAO FOI POSSIVEL ABRIR AUDIT119 - RC : '
+                        FS-AUDIT119
+              GO TO ROT-GRAVA-AUDITORIA-EXIT
+           END-IF.
+
+           MOVE WSS-AUD-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WSS-AUD-JOB       TO AUD-JOB
+           MOVE RETURN-CODE       TO AUD-RC
+           MOVE WSS-MENSAGEM      TO AUD-MENSAGEM.
+
+           WRITE REG-AUDIT119.
+
+           IF FS-AUDIT119 NOT EQUAL '00'
+              DISPLAY ' *** FALHA AO GRAVAR AUDIT119 - RC : '
+                        FS-AUDIT119
+           END-IF.
+
+           CLOSE AUDIT119.
+
+       ROT-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL119.
+      ********************** FIM PROGRAMA   ****************************
