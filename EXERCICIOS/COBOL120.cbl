@@ -1,93 +1,274 @@
-*****************************************************************
-      * DATA     : 06/09/2024
-      * AUTOR    : VAGNER RENATO BELLACOSA
-      * OBJETIVO : PROGRAMA EXEMPLO ARQUIVO QSAM LOOP
-      * USO DE ENDERECO DE MEMORIA E TABELA INTERNA
-      * USO DE ALOCACAO DINAMICA
-      * CPD      : INEFE
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-      *************************
-       PROGRAM-ID. COBOL120.
-       AUTHOR. VAGNER BELLACOSA.
-       DATE-WRITTEN. 06/09/24 @ 21:18:00.
-       DATE-COMPILED. 2024-09-06.
-       SECURITY. TESTE INEFE
-       INSTALLATION. INEFE MARIST
-
-      **********************
-       ENVIRONMENT DIVISION.
-      **********************
-      *
-       CONFIGURATION SECTION.
-      *
-       SOURCE-COMPUTER. IBM-I.
-       OBJECT-COMPUTER. IBM-I.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-
-      ***************
-       DATA DIVISION.
-      ***************
-      *
-       WORKING-STORAGE  SECTION.
-      *
-       01 WORK-AREA.
-        05 WSS-DATA1           PIC X(4) VALUE 'AAAA'.
-        05 WSS-DATA2           PIC X(4) VALUE 'BBBB'.
-        05 WSS-DATA3           PIC X(4) VALUE 'CCCC'.
-        05 WSS-DATA4           PIC X(4) VALUE 'ZZZZ'.
-      *
-       77 WSS-PTR POINTER.
-       77 WSS-IDX              PIC 9.
-      *
-       LINKAGE SECTION.
-      *
-       01 TBL-DATA.
-        05 TBL-DATA-ALPHA      PIC X(4) OCCURS 4 TIMES.
-      *
-      ********************
-       PROCEDURE DIVISION.                                              00210000
-      ********************
-
-           DISPLAY ' '
-           DISPLAY ' '
-           DISPLAY ' COBOL120'
-           DISPLAY ' USO DE TABELA INTERNA E MOVIMENTACAO POR PONTEIRO'
-           DISPLAY ' DE MEMORIA.'
-           DISPLAY ' '
-
-      *
-           DISPLAY ' TABELA INICIAL - VAZIA'.
-           DISPLAY ' '.
-
-           PERFORM VARYING WSS-IDX FROM 1 BY 1
-                                 UNTIL WSS-IDX > 4
-             DISPLAY ' TBL-DATA-ALPHA [' WSS-IDX '] = '
-                       TBL-DATA-ALPHA(WSS-IDX)
-           END-PERFORM.
-
-           DISPLAY ' '.
-
-      *
-           SET WSS-PTR TO ADDRESS OF WORK-AREA.
-           SET ADDRESS OF TBL-DATA TO WSS-PTR.
-      *
-           DISPLAY ' RECEBI O MESMO ENDERECO DA WORKING'
-           DISPLAY ' TABELA INTERNA INICIALIZADA PELO ADDRESS E SET'
-           DISPLAY ' '.
-
-           PERFORM VARYING WSS-IDX FROM 1 BY 1
-                                 UNTIL WSS-IDX > 4
-             DISPLAY ' TBL-DATA-ALPHA [' WSS-IDX '] = '
-                       TBL-DATA-ALPHA(WSS-IDX)
-           END-PERFORM.
-
-           DISPLAY ' '.
-
-           STOP RUN.
-
-       END PROGRAM COBOL120.
-      ********************** FIM PROGRAMA   ****************************
+*****************************************************************
+      * DATA     : 06/09/2024
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PROGRAMA EXEMPLO ARQUIVO QSAM LOOP
+      * USO DE ENDERECO DE MEMORIA E TABELA INTERNA
+      * USO DE ALOCACAO DINAMICA
+      * CPD      : INEFE
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR              DESCRICAO
+      * 09/08/2026 DANIEL CARNEIRO    TABELA PASSA A SER CARREGADA DO
+      *                               MASTER TABREF001 E O PROGRAMA
+      *                               PASSA A SER CALLAVEL POR OUTROS
+      *                               PROGRAMAS PARA CONSULTA DE CODIGO
+      *                               (LKS-REQUEST).
+      * 09/08/2026 DANIEL CARNEIRO    TABELA PASSA A SER DE TAMANHO
+      *                               VARIAVEL (OCCURS DEPENDING ON),
+      *                               ATE WSS-QTD-MAX-TABELA ENTRADAS,
+      *                               EM VEZ DO TAMANHO FIXO DE 4.
+      * 09/08/2026 DANIEL CARNEIRO    TABREF001 PASSA DE SEQUENCIAL
+      *                               PARA VSAM KSDS (ORGANIZATION
+      *                               INDEXED, CHAVE = PROPRIO CODIGO)
+      *                               PARA SER MANTIDO PELO NOVO
+      *                               PROGRAMA MANT120 SEM RECOMPILAR
+      *                               ESTE PROGRAMA. A CARGA EM
+      *                               MEMORIA CONTINUA ACONTECENDO NO
+      *                               INICIO DO JOB, EM ORDEM DE CHAVE.
+      * 09/08/2026 DANIEL CARNEIRO    UM ERRO GENUINO NA ABERTURA DE
+      *                               TABREF001 (DIFERENTE DE MASTER
+      *                               NAO CATALOGADO) AGORA ABENDA VIA
+      *                               O PADRAO RETCOD01/RETCOD01P DA
+      *                               SUITE, EM VEZ DE CONTINUAR COM A
+      *                               TABELA VAZIA E UM RETURN-CODE
+      *                               NUMERICO SEM PADRONIZACAO.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL120.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 06/09/24 @ 21:18:00.
+       DATE-COMPILED. 2024-09-06.
+       SECURITY. TESTE INEFE
+       INSTALLATION. INEFE MARIST
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * MASTER DA TABELA DE REFERENCIA (CODIGOS DE 4 BYTES) USADA POR
+      * TODOS OS PROGRAMAS DA SUITE QUE PRECISAM VALIDAR UM CODIGO.
+      * VSAM KSDS MANTIDO PELO PROGRAMA MANT120 - A CHAVE E O PROPRIO
+      * CODIGO DE 4 BYTES.
+      *-----------------------------------------------------------------
+           SELECT TABREF001 ASSIGN TO TABREF001
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-TABREF001-CHAVE
+                  FILE STATUS IS FS-TABREF001.
+
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  TABREF001
+           RECORD CONTAINS 4 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-TABREF001.
+
+       01  REG-TABREF001.
+           05  REG-TABREF001-CHAVE     PIC X(4).
+
+      *
+       WORKING-STORAGE  SECTION.
+      *
+       01 WORK-AREA.
+        05 WSS-QTD-TABELA      PIC 9(4) COMP VALUE ZEROES.
+        05 WSS-TABELA-ENTRADA  PIC X(4) OCCURS 1 TO 500 TIMES
+                                DEPENDING ON WSS-QTD-TABELA.
+      *
+       77 WSS-PTR              POINTER.
+       77 WSS-IDX              PIC 9(4) COMP.
+       77 WSS-QTD-MAX-TABELA   PIC 9(4) COMP VALUE 500.
+      *
+       77 FS-TABREF001         PIC 99.
+       77 WSS-EOF-TABREF       PIC X(01) VALUE 'N'.
+           88 WSS-FIM-TABREF            VALUE 'S'.
+       77 WSS-MENSAGEM         PIC X(30).
+      *-----------------------------------------------------------------
+      * PADRAO DE RETURN-CODE / MENSAGEM DE ABEND COMPARTILHADO POR
+      * TODA A SUITE (COBOL119, EXECCB117, MANT120, EXECMD117).
+      *-----------------------------------------------------------------
+       COPY RETCOD01.
+      *
+       LINKAGE SECTION.
+      *
+       01 TBL-DATA.
+        05 TBL-QTD-TABELA      PIC 9(4) COMP.
+        05 TBL-DATA-ALPHA      PIC X(4) OCCURS 1 TO 500 TIMES
+                                DEPENDING ON TBL-QTD-TABELA.
+      *
+      *-----------------------------------------------------------------
+      * INTERFACE DE CONSULTA USADA POR OUTROS PROGRAMAS DA SUITE.
+      * QUANDO LKS-REQ-CODIGO VEM EM BRANCO O PROGRAMA RODA A
+      * DEMONSTRACAO ORIGINAL DA TABELA; CASO CONTRARIO RESOLVE O
+      * CODIGO INFORMADO CONTRA A TABELA CARREGADA DE TABREF001.
+      *-----------------------------------------------------------------
+       01 LKS-REQUEST.
+          05 LKS-REQ-CODIGO       PIC X(4).
+          05 LKS-REQ-RESULTADO    PIC X(4).
+          05 LKS-REQ-FOUND        PIC X(1).
+             88 LKS-REQ-ACHOU              VALUE 'S'.
+      *
+      ********************************
+       PROCEDURE DIVISION USING LKS-REQUEST.                            00210000
+      ********************************
+
+           PERFORM ROOT-CARREGA-TABELA THRU ROOT-CARREGA-TABELA-EXIT.
+
+           SET WSS-PTR TO ADDRESS OF WORK-AREA.
+           SET ADDRESS OF TBL-DATA TO WSS-PTR.
+
+           IF LKS-REQ-CODIGO EQUAL SPACES OR LOW-VALUES
+              PERFORM ROOT-DEMONSTRA THRU ROOT-DEMONSTRA-EXIT
+           ELSE
+              PERFORM ROOT-CONSULTA THRU ROOT-CONSULTA-EXIT
+           END-IF.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * ROTINAS AUXILIARES
+      *-----------------------------------------------------------------
+       SECTION-CODES       SECTION.
+
+      *-----------------------------------------------------------------
+      * CARREGA OS CODIGOS DE TABREF001 PARA A AREA APONTADA POR
+      * WSS-PTR. QUANDO O MASTER AINDA NAO EXISTE (FS = 35) A TABELA
+      * FICA VAZIA E O CHAMADOR RECEBE LKS-REQ-FOUND = 'N' PARA
+      * QUALQUER CONSULTA.
+      *-----------------------------------------------------------------
+       ROOT-CARREGA-TABELA.
+
+           MOVE ZEROES TO WSS-QTD-TABELA.
+           MOVE 'N'    TO WSS-EOF-TABREF.
+
+           OPEN INPUT TABREF001.
+
+           IF FS-TABREF001 EQUAL '35'
+              DISPLAY ' TABREF001 NAO CATALOGADO - TABELA VAZIA'
+              GO TO ROOT-CARREGA-TABELA-EXIT
+           END-IF.
+
+           IF FS-TABREF001 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO MASTER TABREF001'
+                     TO WSS-MENSAGEM
+              MOVE RCTB120-ERRO-ABRE-MASTER TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM ROOT-LE-TABREF THRU ROOT-LE-TABREF-EXIT
+                   UNTIL WSS-FIM-TABREF
+                      OR WSS-QTD-TABELA EQUAL WSS-QTD-MAX-TABELA.
+
+           CLOSE TABREF001.
+
+       ROOT-CARREGA-TABELA-EXIT.
+           EXIT.
+
+       ROOT-LE-TABREF.
+
+           READ TABREF001
+               AT END
+                   MOVE 'S' TO WSS-EOF-TABREF
+               NOT AT END
+                   ADD 1 TO WSS-QTD-TABELA
+                   MOVE REG-TABREF001
+                     TO WSS-TABELA-ENTRADA (WSS-QTD-TABELA)
+           END-READ.
+
+       ROOT-LE-TABREF-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DEMONSTRACAO ORIGINAL : EXIBE A TABELA JA ENDERECADA POR
+      * PONTEIRO A PARTIR DE WORK-AREA.
+      *-----------------------------------------------------------------
+       ROOT-DEMONSTRA.
+
+           DISPLAY ' '
+           DISPLAY ' '
+           DISPLAY ' COBOL120'
+           DISPLAY ' USO DE TABELA INTERNA E MOVIMENTACAO POR PONTEIRO'
+           DISPLAY ' DE MEMORIA. TABELA CARREGADA DE TABREF001.'
+           DISPLAY ' '
+           DISPLAY ' TABELA CARREGADA - ' TBL-QTD-TABELA ' ENTRADAS'
+           DISPLAY ' '.
+
+           PERFORM VARYING WSS-IDX FROM 1 BY 1
+                                 UNTIL WSS-IDX > TBL-QTD-TABELA
+             DISPLAY ' TBL-DATA-ALPHA [' WSS-IDX '] = '
+                       TBL-DATA-ALPHA(WSS-IDX)
+           END-PERFORM.
+
+           DISPLAY ' '.
+
+       ROOT-DEMONSTRA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RESOLVE LKS-REQ-CODIGO CONTRA A TABELA ENDERECADA POR PONTEIRO.
+      *-----------------------------------------------------------------
+       ROOT-CONSULTA.
+
+           MOVE SPACES TO LKS-REQ-RESULTADO.
+           MOVE 'N'    TO LKS-REQ-FOUND.
+           MOVE 1      TO WSS-IDX.
+
+           PERFORM ROOT-COMPARA-CODIGO THRU ROOT-COMPARA-CODIGO-EXIT
+                   UNTIL WSS-IDX > TBL-QTD-TABELA
+                      OR LKS-REQ-ACHOU.
+
+       ROOT-CONSULTA-EXIT.
+           EXIT.
+
+       ROOT-COMPARA-CODIGO.
+
+           IF TBL-DATA-ALPHA (WSS-IDX) EQUAL LKS-REQ-CODIGO
+              MOVE TBL-DATA-ALPHA (WSS-IDX) TO LKS-REQ-RESULTADO
+              MOVE 'S'                      TO LKS-REQ-FOUND
+           ELSE
+              ADD 1 TO WSS-IDX
+           END-IF.
+
+       ROOT-COMPARA-CODIGO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABEND
+      *-----------------------------------------------------------------
+       ROT-ABEND.
+
+           PERFORM ROT-PADRAO-BUSCA-RC THRU ROT-PADRAO-BUSCA-RC-EXIT.
+
+           DISPLAY ' '
+           DISPLAY '***********************************************'
+           DISPLAY '***               ABEND                     ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ERRO NO PROGRAMA                          ***'
+           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ' WSS-MENSAGEM '         ***'
+           DISPLAY '* RETURN-CODE  :' RETURN-CODE
+                                        '                       ***'
+           DISPLAY '* PADRAO RC    :' PAD-RC-MENSAGEM '     ***'
+           DISPLAY '***********************************************'.
+
+           STOP RUN.
+
+       COPY RETCOD01P.
+
+       END PROGRAM COBOL120.
+      ********************** FIM PROGRAMA   ****************************
