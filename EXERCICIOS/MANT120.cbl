@@ -0,0 +1,462 @@
+      ******************************************************************
+      * Author:DANIEL CARNEIRO
+      * Date: 09/08/2026
+      * Purpose: MANUTENCAO EM LOTE DO MASTER VSAM KSDS TABREF001, A
+      *          TABELA DE REFERENCIA QUE O COBOL120 CARREGA EM
+      *          MEMORIA A CADA JOB. AS TRANSACOES DE MOVTB120 SAO
+      *          APLICADAS AO MASTER (INCLUSAO/ALTERACAO/EXCLUSAO) SEM
+      *          RECOMPILAR OU REDISTRIBUIR O COBOL120.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification history
+      * Date       Author              Description
+      * 09/08/2026 DANIEL CARNEIRO     Programa inicial.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANT120.
+       AUTHOR. DANIEL CARNEIRO.
+       DATE-WRITTEN. 09/08/2026
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * ARQUIVO DE TRANSACOES - UM REGISTRO POR MANUTENCAO SOLICITADA.
+      *-----------------------------------------------------------------
+           SELECT MOVTB120  ASSIGN TO MOVTB120
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MOVTB120.
+
+      *-----------------------------------------------------------------
+      * MASTER VSAM KSDS DA TABELA DE REFERENCIA - MESMO ARQUIVO QUE O
+      * COBOL120 ABRE EM INPUT PARA CARREGAR TBL-DATA-ALPHA EM MEMORIA.
+      * CHAVE = PROPRIO CODIGO DE 4 BYTES.
+      *-----------------------------------------------------------------
+           SELECT TABREF001 ASSIGN TO TABREF001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-TABREF001-CHAVE
+           FILE STATUS IS FS-TABREF001.
+
+      *-----------------------------------------------------------------
+      * LOG DE MANUTENCAO - UMA LINHA POR TRANSACAO PROCESSADA, ACEITA
+      * OU REJEITADA, PARA CONFERENCIA POSTERIOR SEM DEPENDER DO SYSOUT.
+      *-----------------------------------------------------------------
+           SELECT LOGMT120  ASSIGN TO LOGMT120
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-LOGMT120.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      * REGISTRO DE TRANSACAO : FUNCAO + CODIGO(S) ENVOLVIDOS.
+      * MOV-FUNCAO = 'I' INCLUI MOV-CODIGO
+      *              'E' EXCLUI MOV-CODIGO
+      *              'A' ALTERA MOV-CODIGO PARA MOV-CODIGO-NOVO
+      *-----------------------------------------------------------------
+       FD  MOVTB120
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-MOVTB120.
+
+       01  REG-MOVTB120.
+           05  MOV-FUNCAO              PIC X(01).
+               88  MOV-INCLUI                  VALUE 'I'.
+               88  MOV-ALTERA                  VALUE 'A'.
+               88  MOV-EXCLUI                  VALUE 'E'.
+           05  MOV-CODIGO              PIC X(04).
+           05  MOV-CODIGO-NOVO         PIC X(04).
+           05  FILLER                  PIC X(71).
+
+       FD  TABREF001
+           RECORD CONTAINS 4 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-TABREF001.
+
+       01  REG-TABREF001.
+           05  REG-TABREF001-CHAVE     PIC X(4).
+
+       FD  LOGMT120
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-LOGMT120.
+
+       01  REG-LOGMT120.
+           05  LOG-FUNCAO              PIC X(01).
+           05  FILLER                  PIC X(01).
+           05  LOG-CODIGO              PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  LOG-CODIGO-NOVO         PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  LOG-SITUACAO            PIC X(09).
+           05  FILLER                  PIC X(01).
+           05  LOG-MENSAGEM            PIC X(30).
+           05  FILLER                  PIC X(28).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       77  FS-MOVTB120                 PIC 99.
+       77  FS-TABREF001                PIC 99.
+       77  FS-LOGMT120                 PIC 99.
+
+       77  WSS-EOF-MOVTB               PIC X(01) VALUE 'N'.
+           88  WSS-FIM-MOVTB                     VALUE 'S'.
+
+       77  WSS-MOV-LIDAS               PIC 9(07) VALUE ZEROES.
+       77  WSS-MOV-ACEITAS             PIC 9(07) VALUE ZEROES.
+       77  WSS-MOV-REJEITADAS          PIC 9(07) VALUE ZEROES.
+
+       77  WSS-MENSAGEM                PIC X(30).
+
+      *-----------------------------------------------------------------
+      * PADRAO DE RETURN-CODE / MENSAGEM DE ABEND COMPARTILHADO POR
+      * TODA A SUITE (COBOL119, EXECCB117, MANT120).
+      *-----------------------------------------------------------------
+       COPY RETCOD01.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       001-INICIALIZAR             SECTION.
+
+           DISPLAY ' '
+           DISPLAY ' MANT120'
+           DISPLAY ' MANUTENCAO DO MASTER VSAM TABREF001'
+           DISPLAY ' '.
+
+           PERFORM ROOT-OPEN-FILES THRU ROOT-OPEN-FILES-EXIT.
+
+       002-PROCESSA-MOVIMENTO      SECTION.
+
+           PERFORM ROOT-PROCESSA-UMA-TRANS
+              THRU ROOT-PROCESSA-UMA-TRANS-EXIT
+                   UNTIL WSS-FIM-MOVTB.
+
+       003-PROCEDIMENTOS-FINAIS    SECTION.
+
+           PERFORM ROOT-CLOSE-FILES THRU ROOT-CLOSE-FILES-EXIT.
+
+           PERFORM ROOT-ESTATISTICA THRU ROOT-ESTATISTICA-EXIT.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * ROTINAS AUXILIARES
+      *-----------------------------------------------------------------
+       SECTION-CODES        SECTION.
+
+      *-----------------------------------------------------------------
+      * ABRE O ARQUIVO DE TRANSACOES, O MASTER (I-O) E O LOG.
+      *-----------------------------------------------------------------
+       ROOT-OPEN-FILES.
+
+           OPEN INPUT MOVTB120.
+           IF FS-MOVTB120 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO MOVTB120'
+                     TO WSS-MENSAGEM
+              MOVE RC120-ERRO-ARQ-MOVIMENTO TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN I-O TABREF001.
+           IF FS-TABREF001 EQUAL '35'
+              OPEN OUTPUT TABREF001
+              CLOSE TABREF001
+              OPEN I-O TABREF001
+           END-IF.
+
+           IF FS-TABREF001 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO TABREF001'
+                     TO WSS-MENSAGEM
+              MOVE RC120-ERRO-ARQ-MASTER    TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN OUTPUT LOGMT120.
+           IF FS-LOGMT120 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO LOGMT120'
+                     TO WSS-MENSAGEM
+              MOVE RC120-ERRO-ARQ-LOG       TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROOT-OPEN-FILES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LE UMA TRANSACAO DE MOVTB120 E ENCAMINHA PARA APLICACAO.
+      *-----------------------------------------------------------------
+       ROOT-PROCESSA-UMA-TRANS.
+
+           READ MOVTB120
+               AT END
+                   MOVE 'S' TO WSS-EOF-MOVTB
+               NOT AT END
+                   ADD 1 TO WSS-MOV-LIDAS
+                   PERFORM ROOT-APLICA-TRANS
+                      THRU ROOT-APLICA-TRANS-EXIT
+           END-READ.
+
+       ROOT-PROCESSA-UMA-TRANS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * APLICA UMA TRANSACAO CONTRA O MASTER, DE ACORDO COM MOV-FUNCAO.
+      *-----------------------------------------------------------------
+       ROOT-APLICA-TRANS.
+
+           MOVE SPACES          TO REG-LOGMT120
+           MOVE MOV-FUNCAO      TO LOG-FUNCAO
+           MOVE MOV-CODIGO      TO LOG-CODIGO
+           MOVE MOV-CODIGO-NOVO TO LOG-CODIGO-NOVO.
+
+           EVALUATE TRUE
+               WHEN MOV-INCLUI
+                   PERFORM ROOT-INCLUI-CODIGO
+                      THRU ROOT-INCLUI-CODIGO-EXIT
+               WHEN MOV-ALTERA
+                   PERFORM ROOT-ALTERA-CODIGO
+                      THRU ROOT-ALTERA-CODIGO-EXIT
+               WHEN MOV-EXCLUI
+                   PERFORM ROOT-EXCLUI-CODIGO
+                      THRU ROOT-EXCLUI-CODIGO-EXIT
+               WHEN OTHER
+                   ADD 1 TO WSS-MOV-REJEITADAS
+                   MOVE 'REJEITADA' TO LOG-SITUACAO
+                   MOVE ' FUNCAO DE TRANSACAO INVALIDA'
+                          TO LOG-MENSAGEM
+                   PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT
+           END-EVALUATE.
+
+       ROOT-APLICA-TRANS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * INCLUI MOV-CODIGO NO MASTER. REJEITA SE O CODIGO JA EXISTIR.
+      *-----------------------------------------------------------------
+       ROOT-INCLUI-CODIGO.
+
+           MOVE MOV-CODIGO TO REG-TABREF001-CHAVE.
+
+           WRITE REG-TABREF001.
+
+           IF FS-TABREF001 EQUAL '00'
+              ADD 1 TO WSS-MOV-ACEITAS
+              MOVE 'ACEITA'    TO LOG-SITUACAO
+              MOVE ' CODIGO INCLUIDO'
+                     TO LOG-MENSAGEM
+           ELSE
+              ADD 1 TO WSS-MOV-REJEITADAS
+              MOVE 'REJEITADA' TO LOG-SITUACAO
+              MOVE ' CODIGO JA EXISTE NO MASTER'
+                     TO LOG-MENSAGEM
+           END-IF.
+
+           PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT.
+
+       ROOT-INCLUI-CODIGO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * EXCLUI MOV-CODIGO DO MASTER. REJEITA SE O CODIGO NAO EXISTIR.
+      *-----------------------------------------------------------------
+       ROOT-EXCLUI-CODIGO.
+
+           MOVE MOV-CODIGO TO REG-TABREF001-CHAVE.
+
+           READ TABREF001
+               KEY IS REG-TABREF001-CHAVE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FS-TABREF001 EQUAL '00'
+              DELETE TABREF001
+              IF FS-TABREF001 EQUAL '00'
+                 ADD 1 TO WSS-MOV-ACEITAS
+                 MOVE 'ACEITA'    TO LOG-SITUACAO
+                 MOVE ' CODIGO EXCLUIDO'
+                        TO LOG-MENSAGEM
+              ELSE
+                 ADD 1 TO WSS-MOV-REJEITADAS
+                 MOVE 'REJEITADA' TO LOG-SITUACAO
+                 MOVE ' FALHA AO EXCLUIR O CODIGO'
+                        TO LOG-MENSAGEM
+              END-IF
+           ELSE
+              ADD 1 TO WSS-MOV-REJEITADAS
+              MOVE 'REJEITADA' TO LOG-SITUACAO
+              MOVE ' CODIGO NAO ENCONTRADO NO MASTER'
+                     TO LOG-MENSAGEM
+           END-IF.
+
+           PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT.
+
+       ROOT-EXCLUI-CODIGO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ALTERA MOV-CODIGO PARA MOV-CODIGO-NOVO. COMO A CHAVE E O
+      * PROPRIO CODIGO, A ALTERACAO E FEITA COMO EXCLUSAO DO CODIGO
+      * ATUAL SEGUIDA DE INCLUSAO DO CODIGO NOVO - REJEITADA SE O
+      * CODIGO ATUAL NAO EXISTIR OU O CODIGO NOVO JA EXISTIR.
+      *-----------------------------------------------------------------
+       ROOT-ALTERA-CODIGO.
+
+           MOVE MOV-CODIGO TO REG-TABREF001-CHAVE.
+
+           READ TABREF001
+               KEY IS REG-TABREF001-CHAVE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FS-TABREF001 NOT EQUAL '00'
+              ADD 1 TO WSS-MOV-REJEITADAS
+              MOVE 'REJEITADA' TO LOG-SITUACAO
+              MOVE ' CODIGO ATUAL NAO ENCONTRADO NO MASTER'
+                     TO LOG-MENSAGEM
+              PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT
+              GO TO ROOT-ALTERA-CODIGO-EXIT
+           END-IF.
+
+           MOVE MOV-CODIGO-NOVO TO REG-TABREF001-CHAVE.
+
+           WRITE REG-TABREF001.
+
+           IF FS-TABREF001 NOT EQUAL '00'
+              ADD 1 TO WSS-MOV-REJEITADAS
+              MOVE 'REJEITADA' TO LOG-SITUACAO
+              MOVE ' CODIGO NOVO JA EXISTE NO MASTER'
+                     TO LOG-MENSAGEM
+              PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT
+              GO TO ROOT-ALTERA-CODIGO-EXIT
+           END-IF.
+
+           MOVE MOV-CODIGO TO REG-TABREF001-CHAVE.
+           DELETE TABREF001.
+
+           IF FS-TABREF001 EQUAL '00'
+              ADD 1 TO WSS-MOV-ACEITAS
+              MOVE 'ACEITA'    TO LOG-SITUACAO
+              MOVE ' CODIGO ALTERADO'
+                     TO LOG-MENSAGEM
+              PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT
+              GO TO ROOT-ALTERA-CODIGO-EXIT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * NAO FOI POSSIVEL EXCLUIR O CODIGO ATUAL, MAS O CODIGO NOVO JA
+      * FOI GRAVADO ACIMA - SEM UMA COMPENSACAO O MASTER FICARIA COM
+      * OS DOIS CODIGOS VIVOS (DUPLICIDADE). DESFAZ A GRAVACAO DO
+      * CODIGO NOVO PARA VOLTAR AO ESTADO ANTERIOR A ALTERACAO.
+      *-----------------------------------------------------------------
+           MOVE MOV-CODIGO-NOVO TO REG-TABREF001-CHAVE.
+           DELETE TABREF001.
+
+           IF FS-TABREF001 EQUAL '00'
+              ADD 1 TO WSS-MOV-REJEITADAS
+              MOVE 'REJEITADA' TO LOG-SITUACAO
+              MOVE ' FALHA AO EXCLUIR CODIGO ATUAL APOS ALTERAR'
+                     TO LOG-MENSAGEM
+              PERFORM ROOT-GRAVA-LOG THRU ROOT-GRAVA-LOG-EXIT
+              GO TO ROOT-ALTERA-CODIGO-EXIT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * A COMPENSACAO TAMBEM FALHOU - O MASTER FICOU COM O CODIGO ATUAL
+      * E O CODIGO NOVO AO MESMO TEMPO. ISSO NAO E' UMA REJEICAO
+      * NORMAL, E' INCONSISTENCIA DE DADOS NO TABREF001 - ABENDA.
+      *-----------------------------------------------------------------
+           MOVE ' FALHA AO COMPENSAR CODIGO NOVO APOS ALTERAR'
+                  TO WSS-MENSAGEM
+           MOVE RC120-ERRO-ARQ-MASTER TO RETURN-CODE
+           PERFORM ROT-ABEND.
+
+       ROOT-ALTERA-CODIGO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA UMA LINHA NO LOG DE MANUTENCAO PARA A TRANSACAO CORRENTE.
+      *-----------------------------------------------------------------
+       ROOT-GRAVA-LOG.
+
+           WRITE REG-LOGMT120.
+
+           IF FS-LOGMT120 NOT EQUAL '00'
+              DISPLAY ' AVISO - FALHA AO GRAVAR LOGMT120 '
+                      '- FS : ' FS-LOGMT120
+           END-IF.
+
+       ROOT-GRAVA-LOG-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * FECHA OS ARQUIVOS.
+      *-----------------------------------------------------------------
+       ROOT-CLOSE-FILES.
+
+           CLOSE MOVTB120.
+           CLOSE TABREF001.
+           CLOSE LOGMT120.
+
+       ROOT-CLOSE-FILES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * EXIBE OS TOTAIS DA MANUTENCAO.
+      *-----------------------------------------------------------------
+       ROOT-ESTATISTICA.
+
+           DISPLAY ' '
+           DISPLAY ' *** ESTATISTICAS DA MANUTENCAO ***'
+           DISPLAY ' TRANSACOES LIDAS      : ' WSS-MOV-LIDAS
+           DISPLAY ' TRANSACOES ACEITAS    : ' WSS-MOV-ACEITAS
+           DISPLAY ' TRANSACOES REJEITADAS : ' WSS-MOV-REJEITADAS
+           DISPLAY ' '.
+
+       ROOT-ESTATISTICA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABEND
+      *-----------------------------------------------------------------
+       ROT-ABEND.
+
+           PERFORM ROT-PADRAO-BUSCA-RC THRU ROT-PADRAO-BUSCA-RC-EXIT.
+
+           DISPLAY ' '
+           DISPLAY '***********************************************'
+           DISPLAY '***               ABEND                     ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ERRO NO PROGRAMA                          ***'
+           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ' WSS-MENSAGEM '         ***'
+           DISPLAY '* RETURN-CODE  :' RETURN-CODE
+                                        '                       ***'
+           DISPLAY '* PADRAO RC    :' PAD-RC-MENSAGEM '     ***'
+           DISPLAY '***********************************************'.
+
+           STOP RUN.
+
+       COPY RETCOD01P.
+
+       END PROGRAM MANT120.
