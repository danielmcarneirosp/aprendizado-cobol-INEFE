@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author:DANIEL CARNEIRO
+      * Date: 09/08/2026
+      * Purpose: JOB DRIVER QUE ENCADEIA COBOL119 (CALCULO DE DATA DE
+      *          VENCIMENTO EM LOTE) E EXECCB117 (GERACAO DO EXTRATO),
+      *          REPASSANDO A SAIDA DO PRIMEIRO COMO ENTRADA REAL DO
+      *          SEGUNDO.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification history
+      * Date       Author              Description
+      * 09/08/2026 DANIEL CARNEIRO     Programa inicial.
+      * 09/08/2026 DANIEL CARNEIRO     Return-codes de ROT-ABEND
+      *                                padronizados via RETCOD01/
+      *                                RETCOD01P (faixa 400-499).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EXECMD117.
+       AUTHOR. DANIEL CARNEIRO.
+       DATE-WRITTEN. 09/08/2026
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * SAIDA119 (PRODUZIDA POR COBOL119 EM MODO LOTE) E LIDA AQUI E
+      * REPASSADA PARA ENTRADA117, O DD DE ENTRADA REAL DO EXECCB117.
+      * SO OS CONTRATOS COM STATUS = 'S' (CALCULADOS COM SUCESSO) SAO
+      * REPASSADOS ADIANTE.
+      *-----------------------------------------------------------------
+           SELECT SAIDA119   ASSIGN TO SAIDA119
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SAIDA119.
+
+           SELECT ENTRADA117 ASSIGN TO ENTRADA117
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA117.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD SAIDA119
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-SAIDA119.
+
+       01 REG-SAIDA119.
+           05 SAI-CONTRATO             PIC X(10).
+           05 SAI-DATA                 PIC 9(08).
+           05 SAI-STATUS               PIC X(01).
+           05 FILLER                   PIC X(11).
+
+       FD ENTRADA117
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-ENTRADA117.
+
+       01 REG-ENTRADA117               PIC X(30).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       77 FS-SAIDA119              PIC 99.
+       77 FS-ENTRADA117            PIC 99.
+       77 WSS-MENSAGEM             PIC X(30).
+       77 WSS-EOF-SAIDA            PIC X(01) VALUE 'N'.
+           88 WSS-FIM-SAIDA                  VALUE 'S'.
+       77 WSS-REG-REPASSADOS       PIC 9(05) VALUE ZEROES.
+
+       COPY RETCOD01.
+
+       01 LKS-PARAM-IBM.
+           05 LKS-PARAM-TAM            PIC S9(4) COMP VALUE 7.
+           05 LKS-PARAM-SIGN           PIC X(1)  VALUE '+'.
+           05 LKS-PARAM-DAYS           PIC 9(4)  VALUE ZEROES.
+           05 LKS-PARAM-MODE           PIC X(1)  VALUE 'L'.
+           05 LKS-PARAM-UTIL           PIC X(1)  VALUE 'S'.
+           05 LKS-PARAM-RESULTADO      PIC 9(8)  VALUE ZEROES.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       001-CALCULA-VENCIMENTOS     SECTION.
+
+           DISPLAY ' '
+           DISPLAY ' EXECMD117 - JOB DRIVER COBOL119 + EXECCB117'
+           DISPLAY ' PASSO 1 - CALL COBOL119 (MODO LOTE, DIA UTIL)'
+           DISPLAY ' '.
+
+           CALL 'COBOL119' USING LKS-PARAM-IBM.
+
+       002-REPASSA-VENCIMENTOS     SECTION.
+
+           PERFORM ROOT-COPIA-SAIDA THRU ROOT-COPIA-SAIDA-EXIT.
+
+       003-GERA-EXTRATO            SECTION.
+
+           DISPLAY ' '
+           DISPLAY ' PASSO 2 - CALL EXECCB117 (GERACAO DO EXTRATO)'
+           DISPLAY ' '.
+
+           CALL 'EXECCB117'.
+
+           DISPLAY ' '
+           DISPLAY ' EXECMD117 CONCLUIDO'
+           DISPLAY ' '.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * ROTINAS AUXILIARES
+      *-----------------------------------------------------------------
+       SECTION-CODES        SECTION.
+
+      *-----------------------------------------------------------------
+      * COPIA OS CONTRATOS CALCULADOS COM SUCESSO EM SAIDA119 PARA
+      * ENTRADA117, O DD DE ENTRADA REAL DO EXECCB117.
+      *-----------------------------------------------------------------
+       ROOT-COPIA-SAIDA.
+
+           MOVE ZEROES TO WSS-REG-REPASSADOS.
+           MOVE 'N'    TO WSS-EOF-SAIDA.
+
+           OPEN INPUT SAIDA119.
+
+           IF FS-SAIDA119 EQUAL '35'
+              DISPLAY ' SAIDA119 NAO FOI GERADO - NADA A REPASSAR'
+              GO TO ROOT-COPIA-SAIDA-EXIT
+           END-IF.
+
+           IF FS-SAIDA119 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO SAIDA119'
+                     TO WSS-MENSAGEM
+              MOVE RCMD117-ERRO-ABRE-SAIDA119  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN OUTPUT ENTRADA117.
+
+           IF FS-ENTRADA117 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO ENTRADA117'
+                     TO WSS-MENSAGEM
+              MOVE RCMD117-ERRO-ABRE-ENTRADA   TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM ROOT-COPIA-UM-REGISTRO
+              THRU ROOT-COPIA-UM-REGISTRO-EXIT
+                   UNTIL WSS-FIM-SAIDA.
+
+           CLOSE SAIDA119.
+           CLOSE ENTRADA117.
+
+           DISPLAY ' CONTRATOS REPASSADOS PARA ENTRADA117 : '
+                     WSS-REG-REPASSADOS.
+
+       ROOT-COPIA-SAIDA-EXIT.
+           EXIT.
+
+       ROOT-COPIA-UM-REGISTRO.
+
+           READ SAIDA119
+               AT END
+                   MOVE 'S' TO WSS-EOF-SAIDA
+               NOT AT END
+                   IF SAI-STATUS EQUAL 'S'
+                      WRITE REG-ENTRADA117 FROM REG-SAIDA119
+                      IF FS-ENTRADA117 NOT EQUAL '00'
+                         MOVE ' ERRO NA GRAVACAO DO ARQUIVO ENTRADA117'
+                                TO WSS-MENSAGEM
+                         MOVE RCMD117-ERRO-GRAVA-ENTRADA TO RETURN-CODE
+                         PERFORM ROT-ABEND
+                      END-IF
+                      ADD 1 TO WSS-REG-REPASSADOS
+                   END-IF
+           END-READ.
+
+       ROOT-COPIA-UM-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABEND
+      *-----------------------------------------------------------------
+       ROT-ABEND.
+
+           PERFORM ROT-PADRAO-BUSCA-RC THRU ROT-PADRAO-BUSCA-RC-EXIT.
+
+           DISPLAY ' '
+           DISPLAY '***********************************************'
+           DISPLAY '***               ABEND                     ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ERRO NO PROGRAMA                          ***'
+           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ' WSS-MENSAGEM '         ***'
+           DISPLAY '* RETURN-CODE  :' RETURN-CODE
+                                        '                       ***'
+           DISPLAY '* PADRAO RC    :' PAD-RC-MENSAGEM '     ***'
+           DISPLAY '***********************************************'.
+
+           STOP RUN.
+
+       COPY RETCOD01P.
+
+       END PROGRAM EXECMD117.
