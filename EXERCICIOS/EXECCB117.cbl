@@ -1,102 +1,846 @@
-      ******************************************************************
-      * Author:DANIEL CARNEIRO
-      * Date: 08/12/2025
-      * Purpose: APRENDER AQUIVO QSAM E LOOP
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. EXECCB117.
-       AUTHOR. DANIEL CARNEIRO.
-       DATE-WRITTEN. 08/12/2025
-
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-Z.
-       OBJECT-COMPUTER. IBM-Z.
-
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-           SELECT OUTPTFL   ASSIGN TO OUTPTFL
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-STATUS.
-
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-       FD OUTPTFL
-           RECORD CONTAINS 145 CHARACTERS
-           LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F
-           DATA RECORD IS REG-DADOS.
-
-       COPY COPY117A.
-
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 WSS-VARIAVEL-AUX.
-           05 WSS-EOF          PIC A(01).
-           05 FS-STATUS        PIC 99.
-
-       77 WSS-RANDOM-NUMBER1       PIC 999 VALUE ZEROES.
-       77 WSS-RANDOM-NUMBER2       PIC 999 VALUE ZEROES.
-       77 WSS-REG-GRAVADOS         PIC 999 VALUE ZEROES.
-       77 WSS-CICLO                PIC 99 VALUE 15.
-       77 WSS-DATA-COMPIL          PIC X(16).
-
-      *****************************************************************
-      **    DECLARIONS FOR THE LOCAL DATE/TIME FOR DISPLAY            *
-      *****************************************************************
-       01 WSS-CAMPOS-AUXILIARES.
-           05 WSS-YYYYMMDD             PIC 9(008).
-           05 WSS-YYMMDD               PIC 9(006).
-           05 WSS-HHMMSS               PIC 9(006).
-           05 WSS-HHMMSSCC             PIC 9(008).
-           05 WSS-ANODIA               PIC 9(005).
-           05 WSS-DAY-YYYYDDD          PIC 9(007).
-           05 WSS-DAY-001              PIC S9(009).
-           05 WSS-INTEGER-FORM         PIC S9(9) SIGN LEADIN SEPARATE.
-           05 WSS-INT-DATE             PIC 9(8) VALUE ZEROES.
-           05 WSS-DATE-TODAY           PIC 9(7) VALUE ZERO.
-           05 WSS-DUE-DATE             PIC 9(7) VALUE ZERO.
-
-
-
-
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-       001-INICIALIZAR             SECTION.
-
-           PERFORM ROOT-LISTA-INFO
-              THRU ROOT-LISTA-EXIT.
-
-           PERFORM ROOT-OPEN-FILE
-              THRU ROOT-OPEN-FILE-EXIT.
-
-           PERFORM ROOT-INITIALIZE-VAR
-              THRU ROOT-INITIALIZE-VAR-EXIT.
-
-
-       002-WORKFILE            SECTION.
-           PERFORM ROOT-FORMATA-OUTPUT
-              THRU ROOT-FORMATA-OUTPUT-EXIT WSS-CICLO TIMES.
-
-       003-PROCEDIMENTOS-FINAIS        SECTION.
-           PERFORM ROOT-CLOSE-FILE
-              THRU ROOT-CLOSE-FILE-EXIT.
-
-           PERFORM ROOT-ESTATISTICA
-              THRU ROOT-ESTATISTICA-EXIT.
-
-           STOP RUN.
-
-       END PROGRAM EXECCB117.
+      ******************************************************************
+      * Author:DANIEL CARNEIRO
+      * Date: 08/12/2025
+      * Purpose: APRENDER AQUIVO QSAM E LOOP
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification history
+      * Date       Author              Description
+      * 09/08/2026 DANIEL CARNEIRO     Added COPY117A record layout and
+      *                                the ROOT- paragraphs that make
+      *                                the QSAM write loop actually run.
+      * 09/08/2026 DANIEL CARNEIRO     FS-STATUS is now checked after
+      *                                every OPEN/WRITE/CLOSE on
+      *                                OUTPTFL; a failure abends the
+      *                                job instead of under-producing
+      *                                records silently.
+      * 09/08/2026 DANIEL CARNEIRO     Added checkpoint/restart: the
+      *                                record count is persisted to
+      *                                CKPT117 after every record and
+      *                                a restart resumes OUTPTFL in
+      *                                EXTEND mode from that count.
+      * 09/08/2026 DANIEL CARNEIRO     Added RELAT117, a fim-de-job
+      *                                control-total report (ciclos,
+      *                                registros gravados, horarios de
+      *                                inicio/fim e um total de
+      *                                controle acumulado registro a
+      *                                registro).
+      * 09/08/2026 DANIEL CARNEIRO     Fim de processamento normal
+      *                                passa a ser GOBACK (nao mais
+      *                                STOP RUN), para ser chamavel
+      *                                pelo job driver EXECMD117.
+      * 09/08/2026 DANIEL CARNEIRO     Novo modo de entrada real: se
+      *                                ENTRADA117 estiver catalogado o
+      *                                programa mapeia CONTRATO/DATA
+      *                                DE VENCIMENTO de cada registro
+      *                                para REG-DADOS em vez de gerar
+      *                                dados aleatorios de teste.
+      * 09/08/2026 DANIEL CARNEIRO     Incluida variavel de ambiente
+      *                                EXECCB117_MODO_ENTRADA para
+      *                                forcar o modo teste (dados
+      *                                aleatorios) mesmo com ENTRADA117
+      *                                catalogado, ou o modo real
+      *                                (abende se ENTRADA117 nao
+      *                                existir) em vez de depender so
+      *                                da deteccao automatica.
+      * 09/08/2026 DANIEL CARNEIRO     REG-CODIGO-REF passa a ser
+      *                                resolvido chamando COBOL120 com
+      *                                os 4 primeiros digitos do
+      *                                contrato, em vez de ficar
+      *                                sempre em branco.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EXECCB117.
+       AUTHOR. DANIEL CARNEIRO.
+       DATE-WRITTEN. 08/12/2025
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPTFL   ASSIGN TO OUTPTFL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STATUS.
+
+      *-----------------------------------------------------------------
+      * ARQUIVO DE CHECKPOINT - GUARDA A QUANTIDADE DE REGISTROS JA
+      * GRAVADOS EM OUTPTFL PARA PERMITIR RESTART SEM DUPLICAR SAIDA.
+      *-----------------------------------------------------------------
+           SELECT CKPT117   ASSIGN TO CKPT117
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CKPT117.
+
+      *-----------------------------------------------------------------
+      * RELATORIO DE FIM DE JOB COM OS TOTAIS DE CONTROLE DA GERACAO.
+      *-----------------------------------------------------------------
+           SELECT RELAT117  ASSIGN TO RELAT117
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-RELAT117.
+
+      *-----------------------------------------------------------------
+      * ENTRADA REAL (OPCIONAL) - CONTRATO + DATA DE VENCIMENTO JA
+      * CALCULADA, TIPICAMENTE PRODUZIDA POR COBOL119 EM MODO LOTE.
+      * QUANDO NAO CATALOGADO O PROGRAMA GERA DADOS DE TESTE ALEATORIOS.
+      *-----------------------------------------------------------------
+           SELECT ENTRADA117 ASSIGN TO ENTRADA117
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA117.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD OUTPTFL
+           RECORD CONTAINS 145 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-DADOS.
+
+       COPY COPY117A.
+
+      *-----------------------------------------------------------------
+      * REGISTRO DE CHECKPOINT - QUANTIDADE GRAVADA E TOTAL DE CONTROLE
+      * ACUMULADO ATE O PONTO DO CHECKPOINT, PARA QUE UM RESTART RETOME
+      * OS DOIS CONTADORES DO RELATORIO FINAL, NAO SO A QUANTIDADE.
+      *-----------------------------------------------------------------
+       FD CKPT117
+           RECORD CONTAINS 15 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-CKPT117.
+
+       01 REG-CKPT117.
+           05 CKPT-QTD-GRAVADOS     PIC 9(06).
+           05 CKPT-TOTAL-CONTROLE   PIC 9(09).
+
+      *-----------------------------------------------------------------
+      * RELATORIO DE CONTROLE - UMA LINHA DESCRICAO/VALOR POR TOTAL.
+      *-----------------------------------------------------------------
+       FD RELAT117
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-RELAT117.
+
+       01 REG-RELAT117.
+           05 REL-DESCRICAO            PIC X(30).
+           05 REL-VALOR                PIC X(20).
+           05 FILLER                   PIC X(30).
+
+      *-----------------------------------------------------------------
+      * ENTRADA REAL - MESMO LAYOUT DE REG-SAIDA119 (COBOL119), PARA
+      * QUE O DRIVER POSSA REPASSAR O ARQUIVO DE SAIDA DO LOTE DIRETO.
+      *-----------------------------------------------------------------
+       FD ENTRADA117
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS REG-ENTRADA117.
+
+       01 REG-ENTRADA117.
+           05 ENT-CONTRATO             PIC X(10).
+           05 ENT-DATA-VENCTO          PIC 9(08).
+           05 ENT-STATUS               PIC X(01).
+           05 FILLER                   PIC X(11).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-VARIAVEL-AUX.
+           05 WSS-EOF          PIC A(01).
+           05 FS-STATUS        PIC 99.
+
+       77 WSS-RANDOM-NUMBER1       PIC 999 VALUE ZEROES.
+       77 WSS-RANDOM-NUMBER2       PIC 999 VALUE ZEROES.
+       77 WSS-REG-GRAVADOS         PIC 9(06) VALUE ZEROES.
+       77 WSS-CICLO                PIC 99 VALUE 15.
+       77 WSS-CICLO-EFETIVO        PIC 9(06) VALUE ZEROES.
+       77 WSS-DATA-COMPIL          PIC X(16).
+       77 WSS-MENSAGEM             PIC X(30).
+      *
+       77 FS-CKPT117               PIC 99.
+       77 WSS-CKPT-INICIAL         PIC 9(06) VALUE ZEROES.
+       77 WSS-CICLO-RESTANTE       PIC 99  VALUE ZEROES.
+      *
+       77 FS-RELAT117              PIC 99.
+       77 WSS-TOTAL-CONTROLE       PIC 9(09) VALUE ZEROES.
+       77 WSS-DATA-FIM             PIC X(16).
+       77 WSS-VALOR-EDITADO        PIC ZZZZZZZZ9.
+      *
+       77 FS-ENTRADA117            PIC 99.
+       77 WSS-MODO-ENTRADA         PIC X(01) VALUE 'T'.
+           88 WSS-MODO-TESTE                VALUE 'T'.
+           88 WSS-MODO-REAL                 VALUE 'R'.
+       77 WSS-EOF-ENTRADA          PIC X(01) VALUE 'N'.
+           88 WSS-FIM-ENTRADA               VALUE 'S'.
+       77 WSS-SKIP-IDX             PIC 9(06) VALUE ZEROES.
+       77 WSS-QTD-ENTRADA          PIC 9(06) VALUE ZEROES.
+       77 WSS-EOF-CONTA-ENTRADA    PIC X(01) VALUE 'N'.
+           88 WSS-FIM-CONTA-ENTRADA         VALUE 'S'.
+      *-----------------------------------------------------------------
+      * SWITCH DE AMBIENTE (EXECCB117_MODO_ENTRADA) QUE PERMITE FORCAR
+      * O MODO TESTE OU O MODO REAL, EM VEZ DE DEPENDER SO DA DETECCAO
+      * AUTOMATICA DE ENTRADA117. EM BRANCO MANTEM O COMPORTAMENTO
+      * AUTOMATICO ORIGINAL.
+      *-----------------------------------------------------------------
+       77 WSS-MODO-OVERRIDE        PIC X(01) VALUE SPACES.
+           88 WSS-OVERRIDE-TESTE            VALUE 'T'.
+           88 WSS-OVERRIDE-REAL              VALUE 'R'.
+      *-----------------------------------------------------------------
+      * PADRAO DE RETURN-CODE / MENSAGEM DE ABEND COMPARTILHADO POR
+      * TODA A SUITE (COBOL119, EXECCB117, MANT120).
+      *-----------------------------------------------------------------
+       COPY RETCOD01.
+
+      *-----------------------------------------------------------------
+      * INTERFACE DE CHAMADA DO COBOL120 (CONSULTA RECARREGAVEL AO
+      * MASTER TABREF001), USADA POR ROOT-RESOLVE-CODIGO-REF PARA
+      * PREENCHER REG-CODIGO-REF A PARTIR DO CONTRATO.
+      *-----------------------------------------------------------------
+       01 WSS-LKS120-REQUEST.
+           05 LKS120-REQ-CODIGO       PIC X(4).
+           05 LKS120-REQ-RESULTADO    PIC X(4).
+           05 LKS120-REQ-FOUND        PIC X(1).
+               88 LKS120-REQ-ACHOU              VALUE 'S'.
+
+      *****************************************************************
+      **    DECLARIONS FOR THE LOCAL DATE/TIME FOR DISPLAY            *
+      *****************************************************************
+       01 WSS-CAMPOS-AUXILIARES.
+           05 WSS-YYYYMMDD             PIC 9(008).
+           05 WSS-YYMMDD               PIC 9(006).
+           05 WSS-HHMMSS               PIC 9(006).
+           05 WSS-HHMMSSCC             PIC 9(008).
+           05 WSS-ANODIA               PIC 9(005).
+           05 WSS-DAY-YYYYDDD          PIC 9(007).
+           05 WSS-DAY-001              PIC S9(009).
+           05 WSS-INTEGER-FORM         PIC S9(9) SIGN LEADING SEPARATE.
+           05 WSS-INT-DATE             PIC 9(8) VALUE ZEROES.
+           05 WSS-DATE-TODAY           PIC 9(7) VALUE ZERO.
+           05 WSS-DUE-DATE             PIC 9(7) VALUE ZERO.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       001-INICIALIZAR             SECTION.
+
+           PERFORM ROOT-LISTA-INFO
+              THRU ROOT-LISTA-EXIT.
+
+           PERFORM ROOT-INITIALIZE-VAR
+              THRU ROOT-INITIALIZE-VAR-EXIT.
+
+           PERFORM ROOT-OPEN-FILE
+              THRU ROOT-OPEN-FILE-EXIT.
+
+           IF WSS-CKPT-INICIAL EQUAL ZEROES
+              PERFORM ROOT-GRAVA-CABECALHO
+                 THRU ROOT-GRAVA-CABECALHO-EXIT
+           END-IF.
+
+       002-WORKFILE            SECTION.
+           IF WSS-MODO-REAL
+              PERFORM ROOT-FORMATA-OUTPUT
+                 THRU ROOT-FORMATA-OUTPUT-EXIT
+                      UNTIL WSS-FIM-ENTRADA
+           ELSE
+              MOVE ZEROES TO WSS-CICLO-RESTANTE
+              IF WSS-CICLO > WSS-CKPT-INICIAL
+                 COMPUTE WSS-CICLO-RESTANTE =
+                            WSS-CICLO - WSS-CKPT-INICIAL
+              END-IF
+              IF WSS-CICLO-RESTANTE > ZEROES
+                 PERFORM ROOT-FORMATA-OUTPUT
+                    THRU ROOT-FORMATA-OUTPUT-EXIT
+                         WSS-CICLO-RESTANTE TIMES
+              END-IF
+           END-IF.
+
+       003-PROCEDIMENTOS-FINAIS        SECTION.
+      *-----------------------------------------------------------------
+      * SO GRAVA O TRAILER SE ESTA EXECUCAO REALMENTE PRODUZIU ALGUM
+      * REGISTRO NOVO (PRIMEIRA EXECUCAO, OU RESTART QUE AVANCOU
+      * WSS-REG-GRAVADOS ALEM DE WSS-CKPT-INICIAL). SEM ESTA CHECAGEM,
+      * UM RESTART DE UM JOB QUE JA TINHA TERMINADO (E CUJO CKPT117
+      * NAO CHEGOU A SER ZERADO) GRAVARIA UM SEGUNDO 'TR' NO MESMO
+      * EXTRATO, SEM NENHUM REGISTRO DE DETALHE NOVO ENTRE OS DOIS.
+      *-----------------------------------------------------------------
+           IF WSS-CKPT-INICIAL EQUAL ZEROES
+              OR WSS-REG-GRAVADOS > WSS-CKPT-INICIAL
+              PERFORM ROOT-GRAVA-TRAILER
+                 THRU ROOT-GRAVA-TRAILER-EXIT
+           END-IF.
+
+           PERFORM ROOT-CLOSE-FILE
+              THRU ROOT-CLOSE-FILE-EXIT.
+
+           PERFORM ROOT-FINALIZA-CHECKPOINT
+              THRU ROOT-FINALIZA-CHECKPOINT-EXIT.
+
+           PERFORM ROOT-ESTATISTICA
+              THRU ROOT-ESTATISTICA-EXIT.
+
+           PERFORM ROOT-GRAVA-RELATORIO
+              THRU ROOT-GRAVA-RELATORIO-EXIT.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * ROTINAS AUXILIARES
+      *-----------------------------------------------------------------
+       SECTION-CODES        SECTION.
+
+      *-----------------------------------------------------------------
+      * EXIBE OS PARAMETROS DO PROCESSAMENTO ANTES DE ABRIR OS ARQUIVOS.
+      *-----------------------------------------------------------------
+       ROOT-LISTA-INFO.
+
+           DISPLAY ' '
+           DISPLAY ' EXECCB117'
+           DISPLAY ' GERACAO DE REGISTROS PARA OUTPTFL'
+           DISPLAY ' QUANTIDADE DE CICLOS (WSS-CICLO) : ' WSS-CICLO
+           DISPLAY ' '.
+
+       ROOT-LISTA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABRE O ARQUIVO DE SAIDA.
+      *-----------------------------------------------------------------
+       ROOT-OPEN-FILE.
+
+           IF WSS-CKPT-INICIAL > ZEROES
+              DISPLAY ' RESTART DETECTADO - RETOMANDO A PARTIR DO '
+                      'REGISTRO ' WSS-CKPT-INICIAL
+              OPEN EXTEND OUTPTFL
+              IF FS-STATUS EQUAL '35'
+                 OPEN OUTPUT OUTPTFL
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTPTFL
+           END-IF.
+
+           IF FS-STATUS NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO OUTPTFL'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-ABRE-OUTPTFL              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROOT-OPEN-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA O REGISTRO DE CABECALHO NO INICIO DO EXTRATO. SO OCORRE
+      * QUANDO O JOB COMECA DO ZERO - UM RESTART NAO REPETE O CABECALHO
+      * JA GRAVADO NA EXECUCAO ANTERIOR.
+      *-----------------------------------------------------------------
+       ROOT-GRAVA-CABECALHO.
+
+           MOVE SPACES          TO REG-CABECALHO
+           MOVE 'HD'            TO CAB-TIPO-REG
+           MOVE WSS-YYYYMMDD    TO CAB-DATA-EXECUCAO
+           MOVE WSS-HHMMSS      TO CAB-HORA-EXECUCAO.
+
+           IF WSS-MODO-REAL
+              MOVE WSS-QTD-ENTRADA TO CAB-QTD-CICLOS
+           ELSE
+              MOVE WSS-CICLO       TO CAB-QTD-CICLOS
+           END-IF.
+
+           WRITE REG-DADOS.
+
+           IF FS-STATUS NOT EQUAL '00'
+              MOVE ' ERRO NA GRAVACAO DO CABECALHO DE OUTPTFL'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-GRAVA-OUTPTFL             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROOT-GRAVA-CABECALHO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CAPTURA A DATA/HORA DE INICIO DO JOB E RECUPERA O CHECKPOINT
+      * DA EXECUCAO ANTERIOR (SE HOUVER) PARA WSS-CKPT-INICIAL.
+      *-----------------------------------------------------------------
+       ROOT-INITIALIZE-VAR.
+
+           ACCEPT WSS-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WSS-HHMMSS   FROM TIME.
+
+           STRING WSS-YYYYMMDD  DELIMITED BY SIZE
+                  WSS-HHMMSS    DELIMITED BY SIZE
+                  '  '          DELIMITED BY SIZE
+             INTO WSS-DATA-COMPIL.
+
+           PERFORM ROOT-LE-CHECKPOINT THRU ROOT-LE-CHECKPOINT-EXIT.
+
+           MOVE WSS-CKPT-INICIAL TO WSS-REG-GRAVADOS.
+
+           PERFORM ROOT-CONTA-ENTRADA THRU ROOT-CONTA-ENTRADA-EXIT.
+
+           PERFORM ROOT-DETECTA-ENTRADA THRU ROOT-DETECTA-ENTRADA-EXIT.
+
+           IF WSS-MODO-REAL AND WSS-CKPT-INICIAL > ZEROES
+              PERFORM ROOT-PULA-ENTRADA THRU ROOT-PULA-ENTRADA-EXIT
+           END-IF.
+
+       ROOT-INITIALIZE-VAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRE-CONTA OS REGISTROS DE ENTRADA117 (SE EXISTIR), ANTES DE
+      * QUALQUER LEITURA "PARA VALER" FEITA POR ROOT-DETECTA-ENTRADA,
+      * PARA QUE O CABECALHO GRAVADO POR ROOT-GRAVA-CABECALHO REFLITA A
+      * QUANTIDADE REAL DE REGISTROS A PROCESSAR NO MODO REAL, EM VEZ
+      * DA CONSTANTE DE CICLOS DO MODO TESTE (WSS-CICLO). O ARQUIVO E'
+      * FECHADO NO FINAL DESTA CONTAGEM E REABERTO DO INICIO POR
+      * ROOT-DETECTA-ENTRADA PARA O PROCESSAMENTO EFETIVO.
+      *-----------------------------------------------------------------
+       ROOT-CONTA-ENTRADA.
+
+           MOVE ZEROES TO WSS-QTD-ENTRADA.
+           MOVE 'N'    TO WSS-EOF-CONTA-ENTRADA.
+
+           OPEN INPUT ENTRADA117.
+
+           IF FS-ENTRADA117 NOT EQUAL '00'
+              GO TO ROOT-CONTA-ENTRADA-EXIT
+           END-IF.
+
+           PERFORM ROOT-CONTA-UM-REGISTRO
+              THRU ROOT-CONTA-UM-REGISTRO-EXIT
+                   UNTIL WSS-FIM-CONTA-ENTRADA.
+
+           CLOSE ENTRADA117.
+
+       ROOT-CONTA-ENTRADA-EXIT.
+           EXIT.
+
+       ROOT-CONTA-UM-REGISTRO.
+
+           READ ENTRADA117
+               AT END
+                   MOVE 'S' TO WSS-EOF-CONTA-ENTRADA
+               NOT AT END
+                   ADD 1 TO WSS-QTD-ENTRADA
+           END-READ.
+
+       ROOT-CONTA-UM-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VERIFICA SE HA UM ARQUIVO DE ENTRADA REAL CATALOGADO. QUANDO
+      * ENTRADA117 EXISTE (FS = 00) O PROGRAMA PASSA A OPERAR NO MODO
+      * REAL, LENDO CONTRATO/DATA DE VENCIMENTO DELE EM VEZ DE GERAR
+      * DADOS ALEATORIOS DE TESTE. O ARQUIVO PERMANECE ABERTO PARA AS
+      * LEITURAS SEQUENCIAIS FEITAS POR ROOT-FORMATA-OUTPUT.
+      *
+      * A VARIAVEL DE AMBIENTE EXECCB117_MODO_ENTRADA TEM PRIORIDADE
+      * SOBRE A DETECCAO AUTOMATICA: 'T' FORCA O MODO TESTE (DADOS
+      * ALEATORIOS) MESMO COM ENTRADA117 CATALOGADO; 'R' FORCA O MODO
+      * REAL E ABENDA SE ENTRADA117 NAO EXISTIR.
+      *-----------------------------------------------------------------
+       ROOT-DETECTA-ENTRADA.
+
+           MOVE 'T' TO WSS-MODO-ENTRADA.
+
+           ACCEPT WSS-MODO-OVERRIDE FROM ENVIRONMENT
+                  'EXECCB117_MODO_ENTRADA'.
+
+           IF WSS-OVERRIDE-TESTE
+              DISPLAY ' MODO TESTE FORCADO POR EXECCB117_MODO_ENTRADA'
+                      ' - GERANDO DADOS ALEATORIOS'
+              GO TO ROOT-DETECTA-ENTRADA-EXIT
+           END-IF.
+
+           OPEN INPUT ENTRADA117.
+
+           IF FS-ENTRADA117 EQUAL '35'
+              IF WSS-OVERRIDE-REAL
+                 MOVE ' MODO REAL FORCADO MAS ENTRADA117 INEXISTENTE'
+                        TO WSS-MENSAGEM
+                 MOVE RC117-MODO-REAL-SEM-ENTRADA    TO RETURN-CODE
+                 PERFORM ROT-ABEND
+              END-IF
+              GO TO ROOT-DETECTA-ENTRADA-EXIT
+           END-IF.
+
+           IF FS-ENTRADA117 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO ENTRADA117'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-ABRE-ENTRADA              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 'R' TO WSS-MODO-ENTRADA.
+
+           DISPLAY ' ENTRADA117 CATALOGADO - PROCESSANDO EM MODO REAL'.
+
+       ROOT-DETECTA-ENTRADA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * NUM RESTART EM MODO REAL, DESCARTA OS REGISTROS DE ENTRADA117
+      * JA PROCESSADOS NA EXECUCAO ANTERIOR PARA REALINHAR A LEITURA.
+      *-----------------------------------------------------------------
+       ROOT-PULA-ENTRADA.
+
+           MOVE ZEROES TO WSS-SKIP-IDX.
+
+           PERFORM ROOT-PULA-UM-REGISTRO THRU ROOT-PULA-UM-REGISTRO-EXIT
+                   UNTIL WSS-SKIP-IDX >= WSS-CKPT-INICIAL
+                      OR WSS-FIM-ENTRADA.
+
+       ROOT-PULA-ENTRADA-EXIT.
+           EXIT.
+
+       ROOT-PULA-UM-REGISTRO.
+
+           READ ENTRADA117
+               AT END
+                   MOVE 'S' TO WSS-EOF-ENTRADA
+               NOT AT END
+                   ADD 1 TO WSS-SKIP-IDX
+           END-READ.
+
+       ROOT-PULA-UM-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR. SE CKPT117 NAO EXISTIR
+      * (FS = 35) O JOB ESTA COMECANDO DO ZERO.
+      *-----------------------------------------------------------------
+       ROOT-LE-CHECKPOINT.
+
+           MOVE ZEROES TO WSS-CKPT-INICIAL.
+
+           OPEN INPUT CKPT117.
+
+           IF FS-CKPT117 EQUAL '35'
+              GO TO ROOT-LE-CHECKPOINT-EXIT
+           END-IF.
+
+           IF FS-CKPT117 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO CKPT117'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-ARQ-CHECKPOINT            TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           READ CKPT117.
+           IF FS-CKPT117 EQUAL '00'
+              MOVE CKPT-QTD-GRAVADOS   TO WSS-CKPT-INICIAL
+              MOVE CKPT-TOTAL-CONTROLE TO WSS-TOTAL-CONTROLE
+           END-IF.
+
+           CLOSE CKPT117.
+
+       ROOT-LE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * MONTA E GRAVA UM REGISTRO DE TESTE EM OUTPTFL, USANDO NUMEROS
+      * ALEATORIOS PARA SIMULAR O PAYLOAD.
+      *-----------------------------------------------------------------
+       ROOT-FORMATA-OUTPUT.
+
+           IF WSS-MODO-REAL
+              READ ENTRADA117
+                  AT END
+                      MOVE 'S' TO WSS-EOF-ENTRADA
+                      GO TO ROOT-FORMATA-OUTPUT-EXIT
+              END-READ
+           END-IF.
+
+           ADD 1 TO WSS-REG-GRAVADOS.
+
+           COMPUTE WSS-RANDOM-NUMBER1 = FUNCTION RANDOM * 999.
+           COMPUTE WSS-RANDOM-NUMBER2 = FUNCTION RANDOM * 999.
+
+           MOVE 'DT'               TO REG-TIPO-REG.
+           MOVE WSS-REG-GRAVADOS   TO REG-SEQ.
+           MOVE WSS-YYYYMMDD       TO REG-DATA-GERACAO.
+           MOVE WSS-HHMMSS         TO REG-HORA-GERACAO.
+           MOVE WSS-RANDOM-NUMBER1 TO REG-RANDOM1.
+           MOVE WSS-RANDOM-NUMBER2 TO REG-RANDOM2.
+
+           IF WSS-MODO-REAL
+              MOVE ENT-CONTRATO      TO REG-CONTRATO
+              MOVE ENT-DATA-VENCTO   TO REG-DATA-VENCIMENTO
+              MOVE 'R'               TO REG-ORIGEM
+           ELSE
+              MOVE SPACES            TO REG-CONTRATO
+              MOVE ZEROES            TO REG-DATA-VENCIMENTO
+              MOVE 'T'               TO REG-ORIGEM
+           END-IF.
+
+           PERFORM ROOT-RESOLVE-CODIGO-REF
+              THRU ROOT-RESOLVE-CODIGO-REF-EXIT.
+
+           ADD REG-SEQ REG-RANDOM1 REG-RANDOM2 TO WSS-TOTAL-CONTROLE.
+
+           WRITE REG-DADOS.
+
+           IF FS-STATUS NOT EQUAL '00'
+              MOVE ' ERRO NA GRAVACAO DO ARQUIVO OUTPTFL'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-GRAVA-OUTPTFL             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM ROOT-GRAVA-CHECKPOINT THRU ROOT-GRAVA-CHECKPOINT-EXIT.
+
+       ROOT-FORMATA-OUTPUT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RESOLVE REG-CODIGO-REF CONSULTANDO O MASTER TABREF001 ATRAVES
+      * DO COBOL120 (LKS-REQUEST), USANDO OS 4 PRIMEIROS CARACTERES DE
+      * REG-CONTRATO COMO CHAVE DE PESQUISA. COBOL120 RECARREGA A
+      * TABELA A CADA CHAMADA, ENTAO A CONSULTA E' SEMPRE CONTRA O
+      * MASTER MAIS RECENTE. SEM CODIGO CANDIDATO (MODO TESTE) OU SEM
+      * ACHAR NO MASTER, REG-CODIGO-REF FICA EM BRANCO.
+      *-----------------------------------------------------------------
+       ROOT-RESOLVE-CODIGO-REF.
+
+           MOVE SPACES               TO REG-CODIGO-REF.
+           MOVE REG-CONTRATO (1:4)   TO LKS120-REQ-CODIGO.
+
+           IF LKS120-REQ-CODIGO EQUAL SPACES
+              GO TO ROOT-RESOLVE-CODIGO-REF-EXIT
+           END-IF.
+
+           CALL 'COBOL120' USING WSS-LKS120-REQUEST.
+
+           IF LKS120-REQ-FOUND EQUAL 'S'
+              MOVE LKS120-REQ-RESULTADO TO REG-CODIGO-REF
+           END-IF.
+
+       ROOT-RESOLVE-CODIGO-REF-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PERSISTE A QUANTIDADE JA GRAVADA EM CKPT117, PARA QUE UM
+      * RESTART SAIBA DE ONDE RETOMAR. UMA FALHA AQUI NAO DERRUBA O
+      * JOB - APENAS FICA REGISTRADA - POIS O REGISTRO EM OUTPTFL JA
+      * FOI GRAVADO COM SUCESSO.
+      *-----------------------------------------------------------------
+       ROOT-GRAVA-CHECKPOINT.
+
+           OPEN OUTPUT CKPT117.
+
+           IF FS-CKPT117 NOT EQUAL '00'
+              DISPLAY ' AVISO - FALHA AO ABRIR CKPT117 PARA GRAVACAO '
+                      '- FS : ' FS-CKPT117
+              GO TO ROOT-GRAVA-CHECKPOINT-EXIT
+           END-IF.
+
+           MOVE WSS-REG-GRAVADOS   TO CKPT-QTD-GRAVADOS.
+           MOVE WSS-TOTAL-CONTROLE TO CKPT-TOTAL-CONTROLE.
+           WRITE REG-CKPT117.
+
+           IF FS-CKPT117 NOT EQUAL '00'
+              DISPLAY ' AVISO - FALHA AO GRAVAR CKPT117 '
+                      '- FS : ' FS-CKPT117
+           END-IF.
+
+           CLOSE CKPT117.
+
+       ROOT-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA O REGISTRO TRAILER NO FIM DO EXTRATO, COM O TOTAL DE
+      * REGISTROS DE DETALHE REALMENTE GRAVADOS (CABECALHO E TRAILER
+      * NAO ENTRAM NA CONTAGEM).
+      *-----------------------------------------------------------------
+       ROOT-GRAVA-TRAILER.
+
+           MOVE SPACES            TO REG-TRAILER
+           MOVE 'TR'               TO TRL-TIPO-REG
+           MOVE WSS-REG-GRAVADOS   TO TRL-QTD-GRAVADOS.
+
+           WRITE REG-DADOS.
+
+           IF FS-STATUS NOT EQUAL '00'
+              MOVE ' ERRO NA GRAVACAO DO TRAILER DE OUTPTFL'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-GRAVA-OUTPTFL             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROOT-GRAVA-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * FECHA O ARQUIVO DE SAIDA.
+      *-----------------------------------------------------------------
+       ROOT-CLOSE-FILE.
+
+           CLOSE OUTPTFL.
+
+           IF FS-STATUS NOT EQUAL '00'
+              MOVE ' ERRO NO FECHAMENTO DO ARQUIVO OUTPTFL'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-FECHA-OUTPTFL             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF WSS-MODO-REAL
+              CLOSE ENTRADA117
+           END-IF.
+
+       ROOT-CLOSE-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * JOB CONCLUIDO COM SUCESSO - ZERA O CHECKPOINT PARA QUE A
+      * PROXIMA EXECUCAO COMECE UM NOVO CICLO DE GERACAO DO ZERO.
+      *-----------------------------------------------------------------
+       ROOT-FINALIZA-CHECKPOINT.
+
+           OPEN OUTPUT CKPT117.
+
+           IF FS-CKPT117 NOT EQUAL '00'
+              DISPLAY ' AVISO - FALHA AO ZERAR CKPT117 '
+                      '- FS : ' FS-CKPT117
+              GO TO ROOT-FINALIZA-CHECKPOINT-EXIT
+           END-IF.
+
+           MOVE ZEROES TO REG-CKPT117.
+           WRITE REG-CKPT117.
+           CLOSE CKPT117.
+
+       ROOT-FINALIZA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * EXIBE OS TOTAIS DE CONTROLE DO PROCESSAMENTO.
+      *-----------------------------------------------------------------
+       ROOT-ESTATISTICA.
+
+           ACCEPT WSS-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WSS-HHMMSS   FROM TIME.
+
+           STRING WSS-YYYYMMDD  DELIMITED BY SIZE
+                  WSS-HHMMSS    DELIMITED BY SIZE
+                  '  '          DELIMITED BY SIZE
+             INTO WSS-DATA-FIM.
+
+           IF WSS-MODO-REAL
+              MOVE WSS-QTD-ENTRADA TO WSS-CICLO-EFETIVO
+           ELSE
+              MOVE WSS-CICLO       TO WSS-CICLO-EFETIVO
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY ' *** ESTATISTICAS DO PROCESSAMENTO ***'
+           DISPLAY ' CICLOS SOLICITADOS  : ' WSS-CICLO-EFETIVO
+           DISPLAY ' REGISTROS GRAVADOS  : ' WSS-REG-GRAVADOS
+           DISPLAY ' INICIO DO JOB       : ' WSS-DATA-COMPIL
+           DISPLAY ' FIM DO JOB          : ' WSS-DATA-FIM
+           DISPLAY ' TOTAL DE CONTROLE   : ' WSS-TOTAL-CONTROLE
+           DISPLAY ' '.
+
+       ROOT-ESTATISTICA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA O RELATORIO DE FIM DE JOB COM OS TOTAIS DE CONTROLE, PARA
+      * CONFERENCIA POSTERIOR (BATCH BALANCING) SEM DEPENDER DO SYSOUT.
+      *-----------------------------------------------------------------
+       ROOT-GRAVA-RELATORIO.
+
+           OPEN OUTPUT RELAT117.
+
+           IF FS-RELAT117 NOT EQUAL '00'
+              MOVE ' ERRO NA ABERTURA DO ARQUIVO RELAT117'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-ARQ-RELATORIO             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE ' JOB EXECCB117'          TO REL-DESCRICAO
+           MOVE SPACES                    TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           MOVE ' CICLOS SOLICITADOS'     TO REL-DESCRICAO
+           MOVE WSS-CICLO-EFETIVO         TO WSS-VALOR-EDITADO
+           MOVE WSS-VALOR-EDITADO         TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           MOVE ' REGISTROS GRAVADOS'     TO REL-DESCRICAO
+           MOVE WSS-REG-GRAVADOS          TO WSS-VALOR-EDITADO
+           MOVE WSS-VALOR-EDITADO         TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           MOVE ' INICIO DO JOB'          TO REL-DESCRICAO
+           MOVE WSS-DATA-COMPIL           TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           MOVE ' FIM DO JOB'             TO REL-DESCRICAO
+           MOVE WSS-DATA-FIM              TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           MOVE ' TOTAL DE CONTROLE'      TO REL-DESCRICAO
+           MOVE WSS-TOTAL-CONTROLE        TO WSS-VALOR-EDITADO
+           MOVE WSS-VALOR-EDITADO         TO REL-VALOR
+           WRITE REG-RELAT117.
+
+           CLOSE RELAT117.
+
+           IF FS-RELAT117 NOT EQUAL '00'
+              MOVE ' ERRO NO FECHAMENTO DO ARQUIVO RELAT117'
+                     TO WSS-MENSAGEM
+              MOVE RC117-ERRO-ARQ-RELATORIO             TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROOT-GRAVA-RELATORIO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ABEND
+      *-----------------------------------------------------------------
+       ROT-ABEND.
+
+           PERFORM ROT-PADRAO-BUSCA-RC THRU ROT-PADRAO-BUSCA-RC-EXIT.
+
+           DISPLAY ' '
+           DISPLAY '***********************************************'
+           DISPLAY '***               ABEND                     ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ERRO NO PROGRAMA                          ***'
+           DISPLAY '* FAVOR AVISAR ANALISTA RESPONSAVEL         ***'
+           DISPLAY '***********************************************'
+           DISPLAY '* ' WSS-MENSAGEM '         ***'
+           DISPLAY '* RETURN-CODE  :' RETURN-CODE
+                                        '                       ***'
+           DISPLAY '* FILE STATUS  :' FS-STATUS
+                                        '                       ***'
+           DISPLAY '* PADRAO RC    :' PAD-RC-MENSAGEM '     ***'
+           DISPLAY '***********************************************'.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * LOOKUP DO RETURN-CODE CORRENTE NA TABELA PADRAO DA SUITE.
+      *-----------------------------------------------------------------
+       COPY RETCOD01P.
+
+       END PROGRAM EXECCB117.
